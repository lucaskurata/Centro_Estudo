@@ -1,71 +1,159 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "ConverteMetrosParaCentimetros".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-
-       77 WRK-TIPO                       PIC A(1) VALUE SPACES.
-       77 WRK-LITROS                     PIC 9(3) VALUE ZEROS.
-       77 WRK-TOTAL                      PIC 9(3)V9(2) VALUE ZEROS.
-       77 WRK-ETANOL                     PIC 9(1)V9(2) VALUE 1,90.
-       77 WRK-GASOLINA                   PIC 9(1)V9(2) VALUE 2,50.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           ACCEPT WRK-TIPO
-           ACCEPT WRK-LITROS
-
-           IF WRK-TIPO EQUAL 'E' AND WRK-LITROS NOT GREATER 20
-               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-ETANOL) * 0,97
-               DISPLAY 'MENOS DE 20 LITROS, DESCONTO DE 3% ' WRK-TOTAL
-           END-IF
-
-           IF WRK-TIPO EQUAL 'E' AND WRK-LITROS GREATER 20
-               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-ETANOL) * 0,95
-               DISPLAY 'MAIS DE 20 LITROS, DESCONTO DE 5% ' WRK-TOTAL
-           END-IF
-
-           IF WRK-TIPO EQUAL 'G' AND WRK-LITROS NOT GREATER 20
-               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-GASOLINA) * 0,9
-      -    6
-               DISPLAY 'MENOS DE 20 LITROS, DESCONTO DE 4% ' WRK-TOTAL
-           END-IF
-
-           IF WRK-TIPO EQUAL 'G' AND WRK-LITROS GREATER 20
-               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-GASOLINA) * 0,9
-      -    4
-               DISPLAY 'MAIS DE 20 LITROS, DESCONTO DE 6% ' WRK-TOTAL
-           END-IF
-
-
-
-
-
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "ConverteMetrosParaCentimetros".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+           ASSIGN TO "cliente.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-TELEFONE
+           ACCESS MODE IS DYNAMIC.
+
+           SELECT ARQUIVO-VENDAS
+           ASSIGN TO "vendas_combustivel.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE.
+           05 WRK-NOME     PIC A(15).
+           05 WRK-IDADE    PIC 9(2).
+           05 FILLER       PIC X.
+           05 WRK-EMAIL    PIC A(20).
+           05 FILLER       PIC X.
+           05 WRK-TELEFONE PIC 9(11).
+           05 FILLER       PIC X.
+           05 WRK-DATA-NASCIMENTO PIC 9(8).
+
+       FD  ARQUIVO-VENDAS.
+       01  LINHA-VENDA PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+
+       77 WRK-TIPO                       PIC A(1) VALUE SPACES.
+       77 WRK-LITROS                     PIC 9(3) VALUE ZEROS.
+       77 WRK-TOTAL                      PIC 9(3)V9(2) VALUE ZEROS.
+       77 WRK-ETANOL                     PIC 9(1)V9(2) VALUE 1,90.
+       77 WRK-GASOLINA                   PIC 9(1)V9(2) VALUE 2,50.
+       77 WRK-DIESEL                     PIC 9(1)V9(2) VALUE 2,20.
+       77 WRK-POSSUI-CARTAO              PIC A(1) VALUE SPACES.
+       77 WRK-CLIENTE-FIEL               PIC A(1) VALUE "N".
+       77 WRK-DATA-ATUAL                 PIC 9(8) VALUE ZEROS.
+       77 WRK-TOTAL-EDITADO              PIC ZZ9,99.
+       77 WRK-PERCENTUAL-DESCONTO        PIC 9(1)V9(2) VALUE ZEROS.
+       77 WRK-PERC-DESCONTO-EDITADO      PIC 9,99.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+           OPEN EXTEND ARQUIVO-VENDAS.
+
+           ACCEPT WRK-TIPO
+           ACCEPT WRK-LITROS
+
+           DISPLAY 'POSSUI CARTAO FIDELIDADE? (S/N) '
+           ACCEPT WRK-POSSUI-CARTAO
+
+           IF WRK-POSSUI-CARTAO EQUAL 'S' OR WRK-POSSUI-CARTAO
+               EQUAL 's'
+               OPEN INPUT ARQUIVO-CLIENTE
+               DISPLAY 'DIGITE O TELEFONE CADASTRADO: '
+               ACCEPT WRK-TELEFONE
+               READ ARQUIVO-CLIENTE
+                   INVALID KEY
+                       DISPLAY 'CARTAO NAO ENCONTRADO.'
+                       MOVE "N" TO WRK-CLIENTE-FIEL
+                   NOT INVALID KEY
+                       MOVE "S" TO WRK-CLIENTE-FIEL
+               END-READ
+               CLOSE ARQUIVO-CLIENTE
+           END-IF
+
+           IF WRK-TIPO EQUAL 'E' AND WRK-LITROS NOT GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-ETANOL) * 0,97
+               MOVE 3,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MENOS DE 20 LITROS, DESCONTO DE 3% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-TIPO EQUAL 'E' AND WRK-LITROS GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-ETANOL) * 0,95
+               MOVE 5,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MAIS DE 20 LITROS, DESCONTO DE 5% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-TIPO EQUAL 'G' AND WRK-LITROS NOT GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-GASOLINA) * 0,9
+      -    6
+               MOVE 4,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MENOS DE 20 LITROS, DESCONTO DE 4% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-TIPO EQUAL 'G' AND WRK-LITROS GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-GASOLINA) * 0,9
+      -    4
+               MOVE 6,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MAIS DE 20 LITROS, DESCONTO DE 6% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-TIPO EQUAL 'D' AND WRK-LITROS NOT GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-DIESEL) * 0,9
+      -    8
+               MOVE 2,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MENOS DE 20 LITROS, DESCONTO DE 2% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-TIPO EQUAL 'D' AND WRK-LITROS GREATER 20
+               COMPUTE WRK-TOTAL EQUAL (WRK-LITROS * WRK-DIESEL) * 0,9
+      -    7
+               MOVE 3,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'MAIS DE 20 LITROS, DESCONTO DE 3% ' WRK-TOTAL
+           END-IF
+
+           IF WRK-CLIENTE-FIEL EQUAL "S"
+               COMPUTE WRK-TOTAL EQUAL WRK-TOTAL * 0,98
+               ADD 2,00 TO WRK-PERCENTUAL-DESCONTO
+               DISPLAY 'DESCONTO FIDELIDADE DE 2% APLICADO ' WRK-TOTAL
+           END-IF
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE WRK-TOTAL TO WRK-TOTAL-EDITADO
+           MOVE WRK-PERCENTUAL-DESCONTO TO WRK-PERC-DESCONTO-EDITADO
+
+           MOVE SPACES TO LINHA-VENDA
+           STRING WRK-DATA-ATUAL DELIMITED BY SIZE
+                  " TIPO: "      DELIMITED BY SIZE
+                  WRK-TIPO       DELIMITED BY SIZE
+                  " LITROS: "    DELIMITED BY SIZE
+                  WRK-LITROS     DELIMITED BY SIZE
+                  " TOTAL: "     DELIMITED BY SIZE
+                  WRK-TOTAL-EDITADO DELIMITED BY SIZE
+                  " FIEL: "      DELIMITED BY SIZE
+                  WRK-CLIENTE-FIEL DELIMITED BY SIZE
+                  " DESCONTO: "  DELIMITED BY SIZE
+                  WRK-PERC-DESCONTO-EDITADO DELIMITED BY SIZE
+                  "%"            DELIMITED BY SIZE
+               INTO LINHA-VENDA
+           WRITE LINHA-VENDA
+
+           CLOSE ARQUIVO-VENDAS
+
+           STOP RUN.
