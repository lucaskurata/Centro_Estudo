@@ -1,98 +1,372 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "005-caixa eletronico".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-
-       77 WRK-VALOR                    PIC 9(5) VALUE ZEROS.
-       77 WRK-RESULTADO                PIC 9(5) VALUE ZEROS.
-       77 WRK-RESTO                    PIC 9(5) VALUE ZEROS.
-       77 WRK-100                      PIC 9(3) VALUE ZEROS.
-       77 WRK-50                       PIC 9(3) VALUE ZEROS.
-       77 WRK-10                       PIC 9(3) VALUE ZEROS.
-       77 WRK-5                        PIC 9(3) VALUE ZEROS.
-       77 WRK-2                        PIC 9(3) VALUE ZEROS.
-       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-
-           PERFORM UNTIL WRK-REPETICAO EQUAL 1
-               DISPLAY 'Digite um valor entre 10 e 1000: '
-               ACCEPT WRK-VALOR
-
-               IF WRK-VALOR NOT LESS 10 AND WRK-VALOR NOT GREATER 1000
-                   DIVIDE WRK-VALOR BY 100 GIVING WRK-RESULTADO
-                                           REMAINDER WRK-RESTO
-                                          ADD WRK-RESULTADO TO WRK-100
-
-                   IF WRK-RESTO GREATER 0
-                       MOVE ZEROS TO WRK-RESULTADO
-                       DIVIDE WRK-RESTO BY 50 GIVING WRK-RESULTADO
-                                              REMAINDER WRK-RESTO
-                                             ADD WRK-RESULTADO TO WRK-50
-                   END-IF
-
-                   IF WRK-RESTO GREATER 0
-                       MOVE ZEROS TO WRK-RESULTADO
-                       DIVIDE WRK-RESTO BY 10 GIVING WRK-RESULTADO
-                                              REMAINDER WRK-RESTO
-                                             ADD WRK-RESULTADO TO WRK-10
-                   END-IF
-
-                   IF WRK-RESTO GREATER 0
-                       MOVE ZEROS TO WRK-RESULTADO
-                       DIVIDE WRK-RESTO BY 5 GIVING WRK-RESULTADO
-                                             REMAINDER WRK-RESTO
-                                             ADD WRK-RESULTADO TO WRK-5
-                   END-IF
-
-                   IF WRK-RESTO GREATER 0
-                       MOVE ZEROS TO WRK-RESULTADO
-                       DIVIDE WRK-RESTO BY 2 GIVING WRK-RESULTADO
-                                             REMAINDER WRK-RESTO
-                                             ADD WRK-RESULTADO TO WRK-2
-                   END-IF
-
-                   DISPLAY 'NOTAS DE 100: ' WRK-100
-                   DISPLAY 'NOTAS DE 50: ' WRK-50
-                   DISPLAY 'NOTAS DE 10: ' WRK-10
-                   DISPLAY 'NOTAS DE 5: ' WRK-5
-                   DISPLAY 'NOTAS DE 2: ' WRK-2
-
-               ADD 1 TO WRK-REPETICAO
-
-               END-IF
-
-               IF WRK-VALOR LESS 10 OR WRK-VALOR GREATER 1000
-                   DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
-               END-IF
-
-           END-PERFORM
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "005-caixa eletronico".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT ARQUIVO-RESUMO-DIARIO
+           ASSIGN TO "caixa_resumo_diario.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-LOG-TRANSACOES
+           ASSIGN TO "caixa_log_transacoes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQUIVO-TOTAIS-ACUMULADOS
+           ASSIGN TO "caixa_totais_acumulados.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-RESUMO-DIARIO.
+       01  LINHA-RESUMO PIC X(80).
+
+       FD  ARQUIVO-LOG-TRANSACOES.
+       01  LINHA-LOG PIC X(100).
+
+       FD  ARQUIVO-TOTAIS-ACUMULADOS.
+       01  TOTAIS-ACUMULADOS-REGISTRO.
+           05 ACUM-DATA              PIC 9(8).
+           05 ACUM-QTD-TRANSACOES    PIC 9(5).
+           05 ACUM-QTD-RECUSADAS     PIC 9(5).
+           05 ACUM-TOTAL-DISPENSADO  PIC 9(7).
+           05 ACUM-NOTAS-100         PIC 9(5).
+           05 ACUM-NOTAS-50          PIC 9(5).
+           05 ACUM-NOTAS-20          PIC 9(5).
+           05 ACUM-NOTAS-10          PIC 9(5).
+           05 ACUM-NOTAS-5           PIC 9(5).
+           05 ACUM-NOTAS-2           PIC 9(5).
+           05 ACUM-ESTOQUE-100       PIC 9(3).
+           05 ACUM-ESTOQUE-50        PIC 9(3).
+           05 ACUM-ESTOQUE-20        PIC 9(3).
+           05 ACUM-ESTOQUE-10        PIC 9(3).
+           05 ACUM-ESTOQUE-5         PIC 9(3).
+           05 ACUM-ESTOQUE-2         PIC 9(3).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+
+       77 WRK-VALOR                    PIC 9(5) VALUE ZEROS.
+       77 WRK-RESULTADO                PIC 9(5) VALUE ZEROS.
+       77 WRK-RESTO                    PIC 9(5) VALUE ZEROS.
+       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
+       77 WRK-DISPENSA-OK              PIC A(1) VALUE "S".
+       77 WRK-DATA-HORA                PIC X(8) VALUE SPACES.
+       77 WRK-VALOR-EDITADO            PIC ZZZZ9.
+       77 WRK-DATA-HOJE                PIC 9(8) VALUE ZEROS.
+
+      *    NOTAS DISPENSADAS NA TRANSACAO CORRENTE.
+       77 WRK-100                      PIC 9(3) VALUE ZEROS.
+       77 WRK-50                       PIC 9(3) VALUE ZEROS.
+       77 WRK-20                       PIC 9(3) VALUE ZEROS.
+       77 WRK-10                       PIC 9(3) VALUE ZEROS.
+       77 WRK-5                        PIC 9(3) VALUE ZEROS.
+       77 WRK-2                        PIC 9(3) VALUE ZEROS.
+
+      *    ESTOQUE DE NOTAS DISPONIVEL NO CAIXA (CARGA INICIAL DO DIA).
+       77 WRK-ESTOQUE-100               PIC 9(3) VALUE 50.
+       77 WRK-ESTOQUE-50                PIC 9(3) VALUE 50.
+       77 WRK-ESTOQUE-20                PIC 9(3) VALUE 50.
+       77 WRK-ESTOQUE-10                PIC 9(3) VALUE 50.
+       77 WRK-ESTOQUE-5                 PIC 9(3) VALUE 50.
+       77 WRK-ESTOQUE-2                 PIC 9(3) VALUE 50.
+
+      *    TOTAIS DO RESUMO DIARIO.
+       77 WRK-TOTAL-DISPENSADO          PIC 9(7) VALUE ZEROS.
+       77 WRK-QTD-TRANSACOES            PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-RECUSADAS             PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-100                  PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-50                   PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-20                   PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-10                   PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-5                    PIC 9(5) VALUE ZEROS.
+       77 WRK-ACUM-2                    PIC 9(5) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           PERFORM 0500-LE-TOTAIS-ACUMULADOS.
+
+           OPEN EXTEND ARQUIVO-RESUMO-DIARIO.
+           OPEN EXTEND ARQUIVO-LOG-TRANSACOES.
+
+           PERFORM UNTIL WRK-REPETICAO EQUAL 1
+               DISPLAY 'Digite um valor entre 10 e 1000: '
+               ACCEPT WRK-VALOR
+
+               IF WRK-VALOR NOT LESS 10 AND WRK-VALOR NOT GREATER 1000
+                   PERFORM 1000-PROCESSA-TRANSACAO
+                   ADD 1 TO WRK-REPETICAO
+               ELSE
+                   DISPLAY 'VALOR INVALIDO, DIGITE NOVAMENTE'
+               END-IF
+           END-PERFORM.
+
+           PERFORM 3000-GRAVA-RESUMO-DIARIO.
+
+           CLOSE ARQUIVO-RESUMO-DIARIO.
+           CLOSE ARQUIVO-LOG-TRANSACOES.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * CARREGA OS TOTAIS ACUMULADOS DO DIA (RODADAS ANTERIORES DESTE   *
+      * CAIXA) PARA QUE O RESUMO DIARIO SEJA UM TOTAL CORRIDO, E NAO    *
+      * APENAS O RESULTADO DA TRANSACAO ATUAL. SE O TOTAL GRAVADO FOR   *
+      * DE UM DIA ANTERIOR, NAO E CARREGADO - OS TOTAIS E O ESTOQUE DE  *
+      * NOTAS FICAM NA CARGA INICIAL DO DIA (WORKING-STORAGE), PARA QUE *
+      * A VIRADA DO DIA ZERE TANTO O RESUMO QUANTO O ESTOQUE.           *
+      *----------------------------------------------------------------*
+       0500-LE-TOTAIS-ACUMULADOS.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+
+           OPEN INPUT ARQUIVO-TOTAIS-ACUMULADOS.
+           READ ARQUIVO-TOTAIS-ACUMULADOS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF ACUM-DATA EQUAL WRK-DATA-HOJE
+                       MOVE ACUM-QTD-TRANSACOES   TO WRK-QTD-TRANSACOES
+                       MOVE ACUM-QTD-RECUSADAS    TO WRK-QTD-RECUSADAS
+                       MOVE ACUM-TOTAL-DISPENSADO
+                           TO WRK-TOTAL-DISPENSADO
+                       MOVE ACUM-NOTAS-100        TO WRK-ACUM-100
+                       MOVE ACUM-NOTAS-50         TO WRK-ACUM-50
+                       MOVE ACUM-NOTAS-20         TO WRK-ACUM-20
+                       MOVE ACUM-NOTAS-10         TO WRK-ACUM-10
+                       MOVE ACUM-NOTAS-5          TO WRK-ACUM-5
+                       MOVE ACUM-NOTAS-2          TO WRK-ACUM-2
+                       MOVE ACUM-ESTOQUE-100      TO WRK-ESTOQUE-100
+                       MOVE ACUM-ESTOQUE-50       TO WRK-ESTOQUE-50
+                       MOVE ACUM-ESTOQUE-20       TO WRK-ESTOQUE-20
+                       MOVE ACUM-ESTOQUE-10       TO WRK-ESTOQUE-10
+                       MOVE ACUM-ESTOQUE-5        TO WRK-ESTOQUE-5
+                       MOVE ACUM-ESTOQUE-2        TO WRK-ESTOQUE-2
+                   END-IF
+           END-READ.
+           CLOSE ARQUIVO-TOTAIS-ACUMULADOS.
+
+      *----------------------------------------------------------------*
+      * CALCULA A DISPENSA DE NOTAS PARA O VALOR SOLICITADO, LIMITADA   *
+      * AO ESTOQUE DE NOTAS DISPONIVEL, E GRAVA O LOG DA TRANSACAO.     *
+      *----------------------------------------------------------------*
+       1000-PROCESSA-TRANSACAO.
+           MOVE "S" TO WRK-DISPENSA-OK.
+           MOVE WRK-VALOR TO WRK-RESTO.
+           MOVE ZEROS TO WRK-100 WRK-50 WRK-20 WRK-10 WRK-5 WRK-2.
+
+           PERFORM 2000-CALCULA-NOTAS.
+
+           IF WRK-RESTO GREATER 0
+               MOVE "N" TO WRK-DISPENSA-OK
+               ADD 1 TO WRK-QTD-RECUSADAS
+               DISPLAY 'SALDO DE NOTAS INSUFICIENTE NO CAIXA.'
+               DISPLAY 'NAO FOI POSSIVEL DISPENSAR O VALOR COMPLETO.'
+           ELSE
+               ADD 1 TO WRK-QTD-TRANSACOES
+               ADD WRK-VALOR TO WRK-TOTAL-DISPENSADO
+               ADD WRK-100 TO WRK-ACUM-100
+               ADD WRK-50  TO WRK-ACUM-50
+               ADD WRK-20  TO WRK-ACUM-20
+               ADD WRK-10  TO WRK-ACUM-10
+               ADD WRK-5   TO WRK-ACUM-5
+               ADD WRK-2   TO WRK-ACUM-2
+               SUBTRACT WRK-100 FROM WRK-ESTOQUE-100
+               SUBTRACT WRK-50  FROM WRK-ESTOQUE-50
+               SUBTRACT WRK-20  FROM WRK-ESTOQUE-20
+               SUBTRACT WRK-10  FROM WRK-ESTOQUE-10
+               SUBTRACT WRK-5   FROM WRK-ESTOQUE-5
+               SUBTRACT WRK-2   FROM WRK-ESTOQUE-2
+
+               DISPLAY 'NOTAS DE 100: ' WRK-100
+               DISPLAY 'NOTAS DE 50: ' WRK-50
+               DISPLAY 'NOTAS DE 20: ' WRK-20
+               DISPLAY 'NOTAS DE 10: ' WRK-10
+               DISPLAY 'NOTAS DE 5: ' WRK-5
+               DISPLAY 'NOTAS DE 2: ' WRK-2
+           END-IF.
+
+           PERFORM 4000-GRAVA-LOG-TRANSACAO.
+
+      *----------------------------------------------------------------*
+      * QUEBRA O VALOR SOLICITADO POR DENOMINACAO, DO MAIOR PARA O      *
+      * MENOR, RESPEITANDO O ESTOQUE DE NOTAS DE CADA DENOMINACAO.      *
+      * O QUE NAO COUBER NO ESTOQUE FICA EM WRK-RESTO PARA A PROXIMA    *
+      * DENOMINACAO (OU, SE FOR A MENOR, PERMANECE NAO DISPENSADO).     *
+      *----------------------------------------------------------------*
+       2000-CALCULA-NOTAS.
+           PERFORM 2100-CALCULA-100.
+           PERFORM 2200-CALCULA-50.
+           PERFORM 2300-CALCULA-20.
+           PERFORM 2400-CALCULA-10.
+           PERFORM 2500-CALCULA-5.
+           PERFORM 2600-CALCULA-2.
+
+       2100-CALCULA-100.
+           IF WRK-RESTO GREATER 0
+               DIVIDE WRK-RESTO BY 100 GIVING WRK-RESULTADO
+                                       REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-100
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-100) * 100)
+                   MOVE WRK-ESTOQUE-100 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-100
+           END-IF.
+
+       2200-CALCULA-50.
+           IF WRK-RESTO GREATER 0
+               MOVE ZEROS TO WRK-RESULTADO
+               DIVIDE WRK-RESTO BY 50 GIVING WRK-RESULTADO
+                                      REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-50
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-50) * 50)
+                   MOVE WRK-ESTOQUE-50 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-50
+           END-IF.
+
+       2300-CALCULA-20.
+           IF WRK-RESTO GREATER 0
+               MOVE ZEROS TO WRK-RESULTADO
+               DIVIDE WRK-RESTO BY 20 GIVING WRK-RESULTADO
+                                      REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-20
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-20) * 20)
+                   MOVE WRK-ESTOQUE-20 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-20
+           END-IF.
+
+       2400-CALCULA-10.
+           IF WRK-RESTO GREATER 0
+               MOVE ZEROS TO WRK-RESULTADO
+               DIVIDE WRK-RESTO BY 10 GIVING WRK-RESULTADO
+                                      REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-10
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-10) * 10)
+                   MOVE WRK-ESTOQUE-10 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-10
+           END-IF.
+
+       2500-CALCULA-5.
+           IF WRK-RESTO GREATER 0
+               MOVE ZEROS TO WRK-RESULTADO
+               DIVIDE WRK-RESTO BY 5 GIVING WRK-RESULTADO
+                                     REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-5
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-5) * 5)
+                   MOVE WRK-ESTOQUE-5 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-5
+           END-IF.
+
+       2600-CALCULA-2.
+           IF WRK-RESTO GREATER 0
+               MOVE ZEROS TO WRK-RESULTADO
+               DIVIDE WRK-RESTO BY 2 GIVING WRK-RESULTADO
+                                     REMAINDER WRK-RESTO
+               IF WRK-RESULTADO GREATER WRK-ESTOQUE-2
+                   COMPUTE WRK-RESTO EQUAL WRK-RESTO +
+                       ((WRK-RESULTADO - WRK-ESTOQUE-2) * 2)
+                   MOVE WRK-ESTOQUE-2 TO WRK-RESULTADO
+               END-IF
+               ADD WRK-RESULTADO TO WRK-2
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GRAVA O TOTAL CORRIDO DO DIA NO ARQUIVO DE RESUMO DIARIO E      *
+      * ATUALIZA O ARQUIVO DE TOTAIS ACUMULADOS PARA A PROXIMA RODADA.  *
+      *----------------------------------------------------------------*
+       3000-GRAVA-RESUMO-DIARIO.
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "DATA: " WRK-DATA-HOJE
+                  "  RESUMO DO DIA - TRANSACOES: " WRK-QTD-TRANSACOES
+                  "  RECUSADAS: " WRK-QTD-RECUSADAS
+                  "  TOTAL DISPENSADO: " WRK-TOTAL-DISPENSADO
+               DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+
+           MOVE SPACES TO LINHA-RESUMO.
+           STRING "DATA: " WRK-DATA-HOJE
+                  "  NOTAS DISPENSADAS NO DIA - 100X" WRK-ACUM-100
+                  " 50X" WRK-ACUM-50
+                  " 20X" WRK-ACUM-20
+                  " 10X" WRK-ACUM-10
+                  " 5X"  WRK-ACUM-5
+                  " 2X"  WRK-ACUM-2
+               DELIMITED BY SIZE INTO LINHA-RESUMO.
+           WRITE LINHA-RESUMO.
+
+           PERFORM 3500-GRAVA-TOTAIS-ACUMULADOS.
+
+      *----------------------------------------------------------------*
+      * SOBRESCREVE O ARQUIVO DE TOTAIS ACUMULADOS COM O TOTAL CORRIDO  *
+      * ATE ESTA TRANSACAO, PARA QUE A PROXIMA RODADA CONTINUE DAQUI.   *
+      *----------------------------------------------------------------*
+       3500-GRAVA-TOTAIS-ACUMULADOS.
+           MOVE WRK-DATA-HOJE        TO ACUM-DATA.
+           MOVE WRK-QTD-TRANSACOES   TO ACUM-QTD-TRANSACOES.
+           MOVE WRK-QTD-RECUSADAS    TO ACUM-QTD-RECUSADAS.
+           MOVE WRK-TOTAL-DISPENSADO TO ACUM-TOTAL-DISPENSADO.
+           MOVE WRK-ACUM-100         TO ACUM-NOTAS-100.
+           MOVE WRK-ACUM-50          TO ACUM-NOTAS-50.
+           MOVE WRK-ACUM-20          TO ACUM-NOTAS-20.
+           MOVE WRK-ACUM-10          TO ACUM-NOTAS-10.
+           MOVE WRK-ACUM-5           TO ACUM-NOTAS-5.
+           MOVE WRK-ACUM-2           TO ACUM-NOTAS-2.
+           MOVE WRK-ESTOQUE-100      TO ACUM-ESTOQUE-100.
+           MOVE WRK-ESTOQUE-50       TO ACUM-ESTOQUE-50.
+           MOVE WRK-ESTOQUE-20       TO ACUM-ESTOQUE-20.
+           MOVE WRK-ESTOQUE-10       TO ACUM-ESTOQUE-10.
+           MOVE WRK-ESTOQUE-5        TO ACUM-ESTOQUE-5.
+           MOVE WRK-ESTOQUE-2        TO ACUM-ESTOQUE-2.
+
+           OPEN OUTPUT ARQUIVO-TOTAIS-ACUMULADOS.
+           WRITE TOTAIS-ACUMULADOS-REGISTRO.
+           CLOSE ARQUIVO-TOTAIS-ACUMULADOS.
+
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA NO LOG DE TRANSACOES, COM O VALOR PEDIDO, A     *
+      * QUEBRA DE NOTAS DISPENSADA E A DATA DA TRANSACAO.               *
+      *----------------------------------------------------------------*
+       4000-GRAVA-LOG-TRANSACAO.
+           ACCEPT WRK-DATA-HORA FROM DATE YYYYMMDD.
+           MOVE WRK-VALOR TO WRK-VALOR-EDITADO.
+
+           MOVE SPACES TO LINHA-LOG.
+           STRING WRK-DATA-HORA  DELIMITED BY SIZE
+                  " VALOR: "     DELIMITED BY SIZE
+                  WRK-VALOR-EDITADO DELIMITED BY SIZE
+                  " STATUS: "    DELIMITED BY SIZE
+                  WRK-DISPENSA-OK DELIMITED BY SIZE
+                  " 100X" DELIMITED BY SIZE WRK-100 DELIMITED BY SIZE
+                  " 50X"  DELIMITED BY SIZE WRK-50  DELIMITED BY SIZE
+                  " 20X"  DELIMITED BY SIZE WRK-20  DELIMITED BY SIZE
+                  " 10X"  DELIMITED BY SIZE WRK-10  DELIMITED BY SIZE
+                  " 5X"   DELIMITED BY SIZE WRK-5   DELIMITED BY SIZE
+                  " 2X"   DELIMITED BY SIZE WRK-2   DELIMITED BY SIZE
+               INTO LINHA-LOG.
+           WRITE LINHA-LOG.
