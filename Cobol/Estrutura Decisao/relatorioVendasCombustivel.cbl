@@ -0,0 +1,147 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "RelatorioVendasCombustivel".
+       AUTHOR. "LUCAS KURATA".
+      *    RELATORIO DE FECHAMENTO DO DIA, TOTALIZADO POR TIPO DE
+      *     COMBUSTIVEL, A PARTIR DO LOG DE VENDAS DA BOMBA.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-VENDAS
+           ASSIGN TO "vendas_combustivel.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RELATORIO
+           ASSIGN TO "combustivel_fechamento_dia.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-VENDAS.
+       01  LINHA-VENDA PIC X(80).
+
+       FD  ARQUIVO-RELATORIO.
+       01  LINHA-RELATORIO PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+
+       77 WRK-FIM-ARQUIVO                PIC A(1) VALUE "N".
+       77 WRK-TIPO-VENDA                 PIC A(1) VALUE SPACES.
+       77 WRK-QTD-ETANOL                 PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-GASOLINA                PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-DIESEL                 PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-EDITADA                PIC ZZZZ9.
+
+       77 WRK-LITROS-LIDOS               PIC 9(3).
+       77 WRK-TOTAL-LIDO                 PIC ZZ9,99.
+       77 WRK-VALOR-LIDO                 PIC 9(3)V9(2).
+
+       77 WRK-LITROS-ETANOL              PIC 9(7) VALUE ZEROS.
+       77 WRK-LITROS-GASOLINA            PIC 9(7) VALUE ZEROS.
+       77 WRK-LITROS-DIESEL              PIC 9(7) VALUE ZEROS.
+       77 WRK-VALOR-ETANOL               PIC 9(7)V9(2) VALUE ZEROS.
+       77 WRK-VALOR-GASOLINA             PIC 9(7)V9(2) VALUE ZEROS.
+       77 WRK-VALOR-DIESEL               PIC 9(7)V9(2) VALUE ZEROS.
+       77 WRK-LITROS-EDITADO             PIC ZZZZZZ9.
+       77 WRK-VALOR-EDITADO              PIC ZZZZZZ9,99.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN INPUT ARQUIVO-VENDAS.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+
+           PERFORM 1000-LE-VENDA.
+           PERFORM 1100-CLASSIFICA-VENDA UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+
+           PERFORM 2000-IMPRIME-RESUMO.
+
+           CLOSE ARQUIVO-VENDAS.
+           CLOSE ARQUIVO-RELATORIO.
+           STOP RUN.
+
+       1000-LE-VENDA.
+           READ ARQUIVO-VENDAS
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       1100-CLASSIFICA-VENDA.
+           MOVE LINHA-VENDA (16:1) TO WRK-TIPO-VENDA.
+           MOVE LINHA-VENDA (26:3) TO WRK-LITROS-LIDOS.
+           MOVE LINHA-VENDA (37:6) TO WRK-TOTAL-LIDO.
+           MOVE WRK-TOTAL-LIDO TO WRK-VALOR-LIDO.
+
+           IF WRK-TIPO-VENDA EQUAL "E"
+               ADD 1 TO WRK-QTD-ETANOL
+               ADD WRK-LITROS-LIDOS TO WRK-LITROS-ETANOL
+               ADD WRK-VALOR-LIDO TO WRK-VALOR-ETANOL
+           END-IF.
+
+           IF WRK-TIPO-VENDA EQUAL "G"
+               ADD 1 TO WRK-QTD-GASOLINA
+               ADD WRK-LITROS-LIDOS TO WRK-LITROS-GASOLINA
+               ADD WRK-VALOR-LIDO TO WRK-VALOR-GASOLINA
+           END-IF.
+
+           IF WRK-TIPO-VENDA EQUAL "D"
+               ADD 1 TO WRK-QTD-DIESEL
+               ADD WRK-LITROS-LIDOS TO WRK-LITROS-DIESEL
+               ADD WRK-VALOR-LIDO TO WRK-VALOR-DIESEL
+           END-IF.
+
+           PERFORM 1000-LE-VENDA.
+
+       2000-IMPRIME-RESUMO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE "FECHAMENTO DO DIA - VENDAS POR COMBUSTIVEL"
+               TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-ETANOL TO WRK-QTD-EDITADA.
+           MOVE WRK-LITROS-ETANOL TO WRK-LITROS-EDITADO.
+           MOVE WRK-VALOR-ETANOL TO WRK-VALOR-EDITADO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "ETANOL ..... " WRK-QTD-EDITADA
+                  " VENDAS  LITROS: " WRK-LITROS-EDITADO
+                  "  FATURAMENTO: " WRK-VALOR-EDITADO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-GASOLINA TO WRK-QTD-EDITADA.
+           MOVE WRK-LITROS-GASOLINA TO WRK-LITROS-EDITADO.
+           MOVE WRK-VALOR-GASOLINA TO WRK-VALOR-EDITADO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "GASOLINA ... " WRK-QTD-EDITADA
+                  " VENDAS  LITROS: " WRK-LITROS-EDITADO
+                  "  FATURAMENTO: " WRK-VALOR-EDITADO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-DIESEL TO WRK-QTD-EDITADA.
+           MOVE WRK-LITROS-DIESEL TO WRK-LITROS-EDITADO.
+           MOVE WRK-VALOR-DIESEL TO WRK-VALOR-EDITADO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "DIESEL ..... " WRK-QTD-EDITADA
+                  " VENDAS  LITROS: " WRK-LITROS-EDITADO
+                  "  FATURAMENTO: " WRK-VALOR-EDITADO
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
