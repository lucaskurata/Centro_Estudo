@@ -1,69 +1,164 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "ConverteMetrosParaCentimetros".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-
-       77 WRK-CONTADOR                    PIC 9(1) VALUE ZEROS.
-       77 WRK-REPETICAO                   PIC 9(1) VALUE ZEROS.
-       77 WRK-RESPOSTA                    PIC A(1) VALUE SPACES.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           DISPLAY'Telefonou para a vítima?'
-           DISPLAY'Esteve no local do crime?'
-           DISPLAY'Mora perto da vítima?'
-           DISPLAY'Devia para a vítima?'
-           DISPLAY'Já trabalhou com a vítima?'
-
-           PERFORM UNTIL WRK-REPETICAO EQUAL 5
-               ACCEPT WRK-RESPOSTA
-               IF WRK-RESPOSTA EQUAL 'SIM' OR 'S' OR 'sim' or 's'
-                   COMPUTE WRK-CONTADOR EQUAL WRK-CONTADOR + 1
-               END-IF
-               COMPUTE WRK-REPETICAO EQUAL WRK-REPETICAO + 1
-           END-PERFORM.
-
-           IF WRK-CONTADOR EQUAL 2
-               DISPLAY 'Suspeita'
-           END-IF
-
-           IF WRK-CONTADOR EQUAL 3 OR 4
-               DISPLAY 'Cumplice'
-           END-IF
-
-           IF WRK-CONTADOR EQUAL 5
-               DISPLAY 'Assassino! '
-           END-IF
-
-           IF WRK-CONTADOR EQUAL 0
-               DISPLAY 'Inocente! '
-           END-IF
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "ConverteMetrosParaCentimetros".
+       AUTHOR. "LUCAS KURATA".
+      *    CLASSIFICACAO DOS SUSPEITOS DE CADA CASO A PARTIR DO
+      *     ARQUIVO DE INTERROGATORIOS, COM RESUMO POR CASO.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-SUSPEITOS
+           ASSIGN TO "suspeitos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RESULTADO
+           ASSIGN TO "resultado_interrogatorio.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-SUSPEITOS.
+       01  SUSPEITO-REGISTRO.
+           05 WRK-CASO             PIC 9(5).
+           05 WRK-NOME-SUSPEITO    PIC A(20).
+           05 WRK-TELEFONOU        PIC A(1).
+           05 WRK-ESTEVE-LOCAL     PIC A(1).
+           05 WRK-MORA-PERTO       PIC A(1).
+           05 WRK-DEVIA            PIC A(1).
+           05 WRK-TRABALHOU-COM    PIC A(1).
+
+       FD  ARQUIVO-RESULTADO.
+       01  LINHA-RESULTADO PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-CONTADOR                    PIC 9(1) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO                 PIC A(1) VALUE "N".
+       77 WRK-CASO-ATUAL                  PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-SUSPEITOS-CASO          PIC 9(2) VALUE ZEROS.
+       77 WRK-QTD-SUSPEITOS-CASO-EDITADO  PIC ZZ9.
+       77 WRK-CLASSIFICACAO               PIC A(15) VALUE SPACES.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN INPUT ARQUIVO-SUSPEITOS.
+           OPEN OUTPUT ARQUIVO-RESULTADO.
+
+           PERFORM 1000-LE-SUSPEITO.
+
+           IF WRK-FIM-ARQUIVO NOT EQUAL "S"
+               MOVE WRK-CASO TO WRK-CASO-ATUAL
+           END-IF.
+
+           PERFORM 2000-PROCESSA-SUSPEITO UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+
+           IF WRK-QTD-SUSPEITOS-CASO GREATER 0
+               PERFORM 3000-IMPRIME-RESUMO-CASO
+           END-IF.
+
+           CLOSE ARQUIVO-SUSPEITOS.
+           CLOSE ARQUIVO-RESULTADO.
+           STOP RUN.
+
+       1000-LE-SUSPEITO.
+           READ ARQUIVO-SUSPEITOS
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CONFERE AS 5 RESPOSTAS DO SUSPEITO, CLASSIFICA E GRAVA A LINHA  *
+      * NO RELATORIO; QUANDO O CASO MUDA, FECHA O RESUMO DO ANTERIOR.   *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-SUSPEITO.
+           IF WRK-CASO NOT EQUAL WRK-CASO-ATUAL
+               PERFORM 3000-IMPRIME-RESUMO-CASO
+               MOVE WRK-CASO TO WRK-CASO-ATUAL
+           END-IF.
+
+           MOVE ZEROS TO WRK-CONTADOR.
+
+           IF WRK-TELEFONOU EQUAL 'S'
+               ADD 1 TO WRK-CONTADOR
+           END-IF.
+           IF WRK-ESTEVE-LOCAL EQUAL 'S'
+               ADD 1 TO WRK-CONTADOR
+           END-IF.
+           IF WRK-MORA-PERTO EQUAL 'S'
+               ADD 1 TO WRK-CONTADOR
+           END-IF.
+           IF WRK-DEVIA EQUAL 'S'
+               ADD 1 TO WRK-CONTADOR
+           END-IF.
+           IF WRK-TRABALHOU-COM EQUAL 'S'
+               ADD 1 TO WRK-CONTADOR
+           END-IF.
+
+           EVALUATE WRK-CONTADOR
+               WHEN 0
+                   MOVE "INOCENTE"  TO WRK-CLASSIFICACAO
+               WHEN 1
+                   MOVE "INOCENTE"  TO WRK-CLASSIFICACAO
+               WHEN 2
+                   MOVE "SUSPEITA"  TO WRK-CLASSIFICACAO
+               WHEN 3
+                   MOVE "CUMPLICE"  TO WRK-CLASSIFICACAO
+               WHEN 4
+                   MOVE "CUMPLICE"  TO WRK-CLASSIFICACAO
+               WHEN 5
+                   MOVE "ASSASSINO" TO WRK-CLASSIFICACAO
+           END-EVALUATE.
+
+           ADD 1 TO WRK-QTD-SUSPEITOS-CASO.
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "CASO: " WRK-CASO
+                  "  SUSPEITO: " WRK-NOME-SUSPEITO
+                  "  PONTOS: " WRK-CONTADOR
+                  "  CLASSIFICACAO: " WRK-CLASSIFICACAO
+               DELIMITED BY SIZE INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+           PERFORM 1000-LE-SUSPEITO.
+
+      *----------------------------------------------------------------*
+      * GRAVA O TOTAL DE SUSPEITOS INTERROGADOS NO CASO CORRENTE E     *
+      * REINICIA O CONTADOR PARA O PROXIMO CASO.                      *
+      *----------------------------------------------------------------*
+       3000-IMPRIME-RESUMO-CASO.
+           MOVE WRK-QTD-SUSPEITOS-CASO TO WRK-QTD-SUSPEITOS-CASO-EDITADO.
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "CASO: " WRK-CASO-ATUAL
+                  "  TOTAL DE SUSPEITOS INTERROGADOS: "
+                  WRK-QTD-SUSPEITOS-CASO-EDITADO
+               DELIMITED BY SIZE INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+           MOVE ZEROS TO WRK-QTD-SUSPEITOS-CASO.
+
+      *Um interrogatório é composto por 5 perguntas, sendo que para cada
+      *resposta SIM, o interrogado ganha 1 ponto. Ao final do interrogatório,
+      *se o total de pontos for igual a 2, significa que o interrogado é
+      *"Suspeito". Se for igual a 3 ou 4, significa que é "Cúmplice". Se
+      *for igual a 5, significa que é "Assassino". Caso contrário, é
+      *"Inocente".
