@@ -1,98 +1,146 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "003-Recebe dois núm e faz perg".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                    SECTION.
-       77 WRK-NUM1                        PIC S9(4) VALUE ZEROS.
-       77 WRK-NUM2                        PIC S9(4) VALUE ZEROS.
-       77 WRK-QUESTION                    PIC A(1) VALUE SPACES.
-       77 WRK-RESTO                       PIC 9(2) VALUE ZEROS.
-       77 WRK-RESTO2                      PIC 9(2) VALUE ZEROS.
-       77 WRK-RESULTADO                   PIC 9(3) VALUE ZEROS.
-    .
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           ACCEPT WRK-NUM1
-           ACCEPT WRK-NUM2
-
-           DISPLAY 'A - IMPAR OU PAR'
-
-           DISPLAY 'B - POSITIVO OU NEGATIVO'
-
-           DISPLAY 'C - INTEIRO OU DECIMAL'
-
-           DISPLAY 'Digite a opcao desejada: '
-
-           ACCEPT WRK-QUESTION
-
-           IF WRK-QUESTION EQUAL 'A'
-               DIVIDE WRK-NUM1 BY 2 GIVING WRK-RESULTADO
-                                    REMAINDER WRK-RESTO
-               DIVIDE WRK-NUM2 BY 2 GIVING WRK-RESULTADO
-                                    REMAINDER WRK-RESTO2
-               IF WRK-RESTO GREATER 0 AND WRK-RESTO2 GREATER 0
-                   DISPLAY WRK-NUM1 ' E ' WRK-NUM2 ' É IMPAR '
-               END-IF
-
-               IF WRK-RESTO GREATER 0 AND WRK-RESTO2 LESS 1
-                   DISPLAY WRK-NUM1 ' EH IMPAR E ' WRK-NUM2 ' EH PAR'
-               END-IF
-
-               IF WRK-RESTO LESS 0 AND WRK-RESTO2 GREATER 1
-                   DISPLAY WRK-NUM1 ' EH PAR E ' WRK-NUM2 ' EH IMPAR'
-               END-IF
-
-               IF WRK-RESTO EQUAL 0 AND WRK-RESTO2 EQUAL 0
-                   DISPLAY 'EH PAR'
-               END-IF
-
-           END-IF
-
-           IF WRK-QUESTION EQUAL 'B'
-               IF WRK-NUM1 IS POSITIVE AND WRK-NUM2 IS POSITIVE
-                   DISPLAY 'EH TUDO POSITIVO'
-               END-IF
-
-               IF WRK-NUM1 IS NEGATIVE AND WRK-NUM2 IS POSITIVE
-                   DISPLAY WRK-NUM1 ' EH NEGATIVO E ' WRK-NUM2 ' EH +'
-               END-IF
-
-               IF WRK-NUM1 IS POSITIVE AND WRK-NUM2 IS NEGATIVE
-                   DISPLAY WRK-NUM1 ' EH POSITIVO E ' WRK-NUM2 ' EH - '
-               END-IF
-
-               IF WRK-NUM1 IS NEGATIVE AND WRK-NUM2 IS NEGATIVE
-                   DISPLAY WRK-NUM1 ' E ' WRK-NUM2 ' EH NEGATIVO'
-               END-IF
-           END-IF
-
-
-
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "003-Recebe dois núm e faz perg".
+       AUTHOR. "LUCAS KURATA".
+      *    CLASSIFICACAO EM LOTE (PAR/IMPAR, SINAL, INTEIRO/DECIMAL)
+      *     DOS PARES DE NUMEROS DE UM ARQUIVO DE TRANSACOES.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-TRANSACOES
+           ASSIGN TO "transacoes.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RESULTADO
+           ASSIGN TO "resultado_transacoes.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-TRANSACOES.
+       01  TRANSACAO-REGISTRO.
+           05 WRK-NUM1  SIGN IS LEADING SEPARATE CHARACTER
+                        PIC S9(4)V9(2).
+           05 WRK-NUM2  SIGN IS LEADING SEPARATE CHARACTER
+                        PIC S9(4)V9(2).
+
+       FD  ARQUIVO-RESULTADO.
+       01  LINHA-RESULTADO PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-FIM-ARQUIVO                 PIC A(1) VALUE "N".
+       77 WRK-RESTO                       PIC 9(2) VALUE ZEROS.
+       77 WRK-RESTO2                      PIC 9(2) VALUE ZEROS.
+       77 WRK-RESULTADO                   PIC 9(4) VALUE ZEROS.
+       77 WRK-PARIDADE-NUM1                PIC A(5) VALUE SPACES.
+       77 WRK-PARIDADE-NUM2                PIC A(5) VALUE SPACES.
+       77 WRK-SINAL-NUM1                   PIC A(8) VALUE SPACES.
+       77 WRK-SINAL-NUM2                   PIC A(8) VALUE SPACES.
+       77 WRK-TIPO-NUM1                    PIC A(7) VALUE SPACES.
+       77 WRK-TIPO-NUM2                    PIC A(7) VALUE SPACES.
+       77 WRK-NUM1-EDITADO                 PIC -(4)9,99.
+       77 WRK-NUM2-EDITADO                 PIC -(4)9,99.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN INPUT ARQUIVO-TRANSACOES.
+           OPEN OUTPUT ARQUIVO-RESULTADO.
+
+           PERFORM 1000-LE-TRANSACAO.
+           PERFORM 2000-CLASSIFICA-TRANSACAO UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+
+           CLOSE ARQUIVO-TRANSACOES.
+           CLOSE ARQUIVO-RESULTADO.
+           STOP RUN.
+
+       1000-LE-TRANSACAO.
+           READ ARQUIVO-TRANSACOES
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CLASSIFICA CADA NUMERO DA TRANSACAO QUANTO A PARIDADE, SINAL E *
+      * TIPO (INTEIRO OU DECIMAL), E GRAVA O RESULTADO NO RELATORIO.   *
+      *----------------------------------------------------------------*
+       2000-CLASSIFICA-TRANSACAO.
+           IF WRK-NUM1 (6:2) EQUAL "00"
+               MOVE "INTEIRO" TO WRK-TIPO-NUM1
+               DIVIDE WRK-NUM1 BY 2 GIVING WRK-RESULTADO
+                                    REMAINDER WRK-RESTO
+               IF WRK-RESTO EQUAL ZERO
+                   MOVE "PAR"   TO WRK-PARIDADE-NUM1
+               ELSE
+                   MOVE "IMPAR" TO WRK-PARIDADE-NUM1
+               END-IF
+           ELSE
+               MOVE "DECIMAL" TO WRK-TIPO-NUM1
+               MOVE "N/A"     TO WRK-PARIDADE-NUM1
+           END-IF.
+
+           IF WRK-NUM2 (6:2) EQUAL "00"
+               MOVE "INTEIRO" TO WRK-TIPO-NUM2
+               DIVIDE WRK-NUM2 BY 2 GIVING WRK-RESULTADO
+                                    REMAINDER WRK-RESTO2
+               IF WRK-RESTO2 EQUAL ZERO
+                   MOVE "PAR"   TO WRK-PARIDADE-NUM2
+               ELSE
+                   MOVE "IMPAR" TO WRK-PARIDADE-NUM2
+               END-IF
+           ELSE
+               MOVE "DECIMAL" TO WRK-TIPO-NUM2
+               MOVE "N/A"     TO WRK-PARIDADE-NUM2
+           END-IF.
+
+           IF WRK-NUM1 IS POSITIVE
+               MOVE "POSITIVO" TO WRK-SINAL-NUM1
+           ELSE
+               IF WRK-NUM1 IS NEGATIVE
+                   MOVE "NEGATIVO" TO WRK-SINAL-NUM1
+               ELSE
+                   MOVE "ZERO"     TO WRK-SINAL-NUM1
+               END-IF
+           END-IF.
+
+           IF WRK-NUM2 IS POSITIVE
+               MOVE "POSITIVO" TO WRK-SINAL-NUM2
+           ELSE
+               IF WRK-NUM2 IS NEGATIVE
+                   MOVE "NEGATIVO" TO WRK-SINAL-NUM2
+               ELSE
+                   MOVE "ZERO"     TO WRK-SINAL-NUM2
+               END-IF
+           END-IF.
+
+           MOVE WRK-NUM1 TO WRK-NUM1-EDITADO.
+           MOVE WRK-NUM2 TO WRK-NUM2-EDITADO.
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "NUM1: " WRK-NUM1-EDITADO " (" WRK-PARIDADE-NUM1
+                  "/" WRK-SINAL-NUM1 "/" WRK-TIPO-NUM1 ")"
+                  "  NUM2: " WRK-NUM2-EDITADO " (" WRK-PARIDADE-NUM2
+                  "/" WRK-SINAL-NUM2 "/" WRK-TIPO-NUM2 ")"
+               DELIMITED BY SIZE INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+           PERFORM 1000-LE-TRANSACAO.
