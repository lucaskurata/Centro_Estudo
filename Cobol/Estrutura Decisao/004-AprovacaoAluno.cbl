@@ -1,60 +1,139 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "ConverteMetrosParaCentimetros".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-NUM1                     PIC 9(2) VALUE ZEROS.
-       77 WRK-NUM2                     PIC 9(2) VALUE ZEROS.
-       77 WRK-NUM3                     PIC 9(2) VALUE ZEROS.
-       77 WRK-TOTAL                    PIC 9(2) VALUE ZEROS.
-       77 WRK-MEDIA                    PIC 9(2) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           DISPLAY 'Digite as 3 notas do aluno referido: '
-           ACCEPT WRK-NUM1
-           ACCEPT WRK-NUM2
-           ACCEPT WRK-NUM3
-
-           ADD WRK-NUM1 WRK-NUM2 WRK-NUM3 TO WRK-TOTAL
-           DIVIDE WRK-TOTAL BY 3 GIVING WRK-TOTAL
-
-           IF WRK-TOTAL NOT LESS 7
-               DISPLAY 'APROVADO'
-           END-IF
-
-           IF WRK-TOTAL LESS 7
-               DISPLAY 'REPROVADO'
-           END-IF
-
-           IF WRK-TOTAL EQUAL 10
-               DISPLAY 'APROVADO COM SUCESSO'
-           END-IF
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "ConverteMetrosParaCentimetros".
+       AUTHOR. "LUCAS KURATA".
+      *    PROCESSA A TURMA INTEIRA: BOLETIM POR ALUNO E RELATORIO DE
+      *     APROVACAO DA TURMA.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-TURMA
+           ASSIGN TO "turma.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-BOLETIM
+           ASSIGN TO "boletim_turma.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-TURMA.
+       01  ALUNO-TURMA.
+           05 WRK-ID-ALUNO     PIC 9(4).
+           05 WRK-NOME-ALUNO   PIC A(20).
+           05 WRK-NUM1         PIC 9(2).
+           05 WRK-NUM2         PIC 9(2).
+           05 WRK-NUM3         PIC 9(2).
+
+       FD  ARQUIVO-BOLETIM.
+       01  LINHA-BOLETIM PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-TOTAL                    PIC 9(3) VALUE ZEROS.
+       77 WRK-MEDIA                    PIC 9(2) VALUE ZEROS.
+       77 WRK-SITUACAO                 PIC X(20) VALUE SPACES.
+       77 WRK-FIM-ARQUIVO              PIC A(1) VALUE "N".
+       77 WRK-QTD-ALUNOS               PIC 9(3) VALUE ZEROS.
+       77 WRK-QTD-APROVADOS            PIC 9(3) VALUE ZEROS.
+       77 WRK-QTD-REPROVADOS           PIC 9(3) VALUE ZEROS.
+       77 WRK-PERCENTUAL-APROVACAO     PIC 9(3)V99 VALUE ZEROS.
+       77 WRK-PERCENTUAL-EDITADO       PIC ZZ9,99.
+       77 WRK-MEDIA-EDITADA            PIC Z9.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN INPUT ARQUIVO-TURMA.
+           OPEN OUTPUT ARQUIVO-BOLETIM.
+
+           PERFORM 1000-LE-ALUNO.
+           PERFORM 2000-PROCESSA-ALUNO UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+
+           PERFORM 3000-IMPRIME-TAXA-APROVACAO.
+
+           CLOSE ARQUIVO-TURMA.
+           CLOSE ARQUIVO-BOLETIM.
+           STOP RUN.
+
+       1000-LE-ALUNO.
+           READ ARQUIVO-TURMA
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CALCULA A MEDIA DO ALUNO, DEFINE A SITUACAO E GRAVA A LINHA DO  *
+      * BOLETIM DESSE ALUNO.                                           *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-ALUNO.
+           ADD 1 TO WRK-QTD-ALUNOS.
+           MOVE ZEROS TO WRK-TOTAL.
+           ADD WRK-NUM1 WRK-NUM2 WRK-NUM3 TO WRK-TOTAL.
+           DIVIDE WRK-TOTAL BY 3 GIVING WRK-MEDIA.
+
+           IF WRK-MEDIA NOT LESS 7
+               MOVE "APROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-APROVADOS
+           ELSE
+               MOVE "REPROVADO" TO WRK-SITUACAO
+               ADD 1 TO WRK-QTD-REPROVADOS
+           END-IF.
+
+           IF WRK-MEDIA EQUAL 10
+               MOVE "APROVADO COM SUCESSO" TO WRK-SITUACAO
+           END-IF.
+
+           MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA.
+           MOVE SPACES TO LINHA-BOLETIM.
+           STRING "ALUNO: " WRK-ID-ALUNO " "
+                  WRK-NOME-ALUNO   DELIMITED BY SIZE
+                  " MEDIA: "       DELIMITED BY SIZE
+                  WRK-MEDIA-EDITADA DELIMITED BY SIZE
+                  " SITUACAO: "    DELIMITED BY SIZE
+                  WRK-SITUACAO     DELIMITED BY SIZE
+               INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+
+           PERFORM 1000-LE-ALUNO.
+
+      *----------------------------------------------------------------*
+      * GRAVA O RESUMO COM A TAXA DE APROVACAO DA TURMA.               *
+      *----------------------------------------------------------------*
+       3000-IMPRIME-TAXA-APROVACAO.
+           MOVE SPACES TO LINHA-BOLETIM.
+           MOVE "===========================================" TO
+               LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
+
+           IF WRK-QTD-ALUNOS GREATER 0
+               COMPUTE WRK-PERCENTUAL-APROVACAO EQUAL
+                   (WRK-QTD-APROVADOS / WRK-QTD-ALUNOS) * 100
+           END-IF.
+
+           MOVE WRK-PERCENTUAL-APROVACAO TO WRK-PERCENTUAL-EDITADO.
+           MOVE SPACES TO LINHA-BOLETIM.
+           STRING "TURMA: " WRK-QTD-ALUNOS
+                  " ALUNOS  APROVADOS: " WRK-QTD-APROVADOS
+                  " REPROVADOS: " WRK-QTD-REPROVADOS
+                  " TAXA DE APROVACAO: " WRK-PERCENTUAL-EDITADO "%"
+               DELIMITED BY SIZE INTO LINHA-BOLETIM.
+           WRITE LINHA-BOLETIM.
