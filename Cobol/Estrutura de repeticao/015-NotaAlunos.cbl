@@ -1,83 +1,204 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "014- MaiorMenorTemp".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-1                        PIC A(1) VALUE 'A'.
-       77 WRK-2                        PIC A(1) VALUE 'B'.
-       77 WRK-3                        PIC A(1) VALUE 'B'.
-       77 WRK-4                        PIC A(1) VALUE 'A'.
-       77 WRK-5                        PIC A(1) VALUE 'C'.
-       77 WRK-6                        PIC A(1) VALUE 'D'.
-       77 WRK-7                        PIC A(1) VALUE 'A'.
-       77 WRK-8                        PIC A(1) VALUE 'D'.
-       77 WRK-9                        PIC A(1) VALUE 'E'.
-       77 WRK-10                       PIC A(1) VALUE 'A'.
-       77 WRK-RESPOSTA                 PIC A(1) VALUE SPACES.
-       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
-       77 WRK-NOTAS                    PIC 9(2) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           PERFORM UNTIL WRK-REPETICAO EQUAL 10
-           DISPLAY 'Digite as notas: '
-           ACCEPT WRK-RESPOSTA
-               IF WRK-RESPOSTA EQUAL WRK-1 OR WRK-RESPOSTA EQUAL WRK-2
-                   ADD 1 TO WRK-NOTAS
-               END-IF
-
-               IF WRK-RESPOSTA EQUAL WRK-3 OR WRK-RESPOSTA EQUAL WRK-4
-                   ADD 1 TO WRK-NOTAS
-               END-IF
-
-               IF WRK-RESPOSTA EQUAL WRK-5 OR WRK-RESPOSTA EQUAL WRK-6
-                   ADD 1 TO WRK-NOTAS
-               END-IF
-
-               IF WRK-RESPOSTA EQUAL WRK-7 OR WRK-RESPOSTA EQUAL WRK-8
-                   ADD 1 TO WRK-NOTAS
-               END-IF
-
-               IF WRK-RESPOSTA EQUAL WRK-9 OR WRK-RESPOSTA EQUAL WRK-10
-                   ADD 1 TO WRK-NOTAS
-               END-IF
-
-               DISPLAY WRK-NOTAS
-
-               ADD 1 TO WRK-REPETICAO
-
-           END-PERFORM
-
-
-           STOP RUN.
-
-      *O Departamento Estadual de Meteorologia lhe contratou para desenvolver
-      *um programa que leia as um conjunto indeterminado de temperaturas, e
-      *informe ao final a menor e
-      *a maior temperaturas informadas, bem como a média das temperaturas.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "014- MaiorMenorTemp".
+       AUTHOR. "LUCAS KURATA".
+      *    CORRECAO EM LOTE DAS PROVAS DE UMA TURMA, CONTRA O GABARITO.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-GABARITOS
+           ASSIGN TO "gabaritos.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RESULTADO
+           ASSIGN TO "resultado_prova.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-CANDIDATOS
+           ASSIGN TO "notasort.tmp".
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-GABARITOS.
+       01  CANDIDATO-GABARITO.
+           05 WRK-NOME-CANDIDATO PIC A(20).
+           05 WRK-R1             PIC A(1).
+           05 WRK-R2             PIC A(1).
+           05 WRK-R3             PIC A(1).
+           05 WRK-R4             PIC A(1).
+           05 WRK-R5             PIC A(1).
+           05 WRK-R6             PIC A(1).
+           05 WRK-R7             PIC A(1).
+           05 WRK-R8             PIC A(1).
+           05 WRK-R9             PIC A(1).
+           05 WRK-R10            PIC A(1).
+
+       FD  ARQUIVO-RESULTADO.
+       01  LINHA-RESULTADO PIC X(80).
+
+       SD  SORT-CANDIDATOS.
+       01  SORT-CANDIDATO-REGISTRO.
+           05 SORT-NOTAS   PIC 9(2).
+           05 SORT-NOME    PIC A(20).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-1                        PIC A(1) VALUE 'A'.
+       77 WRK-2                        PIC A(1) VALUE 'B'.
+       77 WRK-3                        PIC A(1) VALUE 'B'.
+       77 WRK-4                        PIC A(1) VALUE 'A'.
+       77 WRK-5                        PIC A(1) VALUE 'C'.
+       77 WRK-6                        PIC A(1) VALUE 'D'.
+       77 WRK-7                        PIC A(1) VALUE 'A'.
+       77 WRK-8                        PIC A(1) VALUE 'D'.
+       77 WRK-9                        PIC A(1) VALUE 'E'.
+       77 WRK-10                       PIC A(1) VALUE 'A'.
+       77 WRK-NOTAS                    PIC 9(2) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO              PIC A(1) VALUE "N".
+       77 WRK-QTD-CANDIDATOS           PIC 9(3) VALUE ZEROS.
+       77 WRK-SOMA-NOTAS               PIC 9(5) VALUE ZEROS.
+       77 WRK-MEDIA-TURMA              PIC 9(2)V99 VALUE ZEROS.
+       77 WRK-MEDIA-EDITADA            PIC Z9,99.
+       77 WRK-FIM-SORT                 PIC A(1) VALUE "N".
+       77 WRK-POSICAO                  PIC 9(3) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN OUTPUT ARQUIVO-RESULTADO.
+
+           SORT SORT-CANDIDATOS
+               ON DESCENDING KEY SORT-NOTAS
+               INPUT PROCEDURE IS 2000-CORRIGE-PROVAS
+               OUTPUT PROCEDURE IS 2500-IMPRIME-RANKING.
+
+           PERFORM 3000-IMPRIME-MEDIA-TURMA.
+
+           CLOSE ARQUIVO-RESULTADO.
+           STOP RUN.
+
+       1000-LE-CANDIDATO.
+           READ ARQUIVO-GABARITOS
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * CORRIGE A PROVA DE CADA CANDIDATO CONTRA O GABARITO E ENVIA O   *
+      * RESULTADO PARA O SORT, PARA QUE O RELATORIO SAIA RANQUEADO.     *
+      *----------------------------------------------------------------*
+       2000-CORRIGE-PROVAS.
+           OPEN INPUT ARQUIVO-GABARITOS.
+           PERFORM 1000-LE-CANDIDATO.
+           PERFORM 2100-CORRIGE-PROVA UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+           CLOSE ARQUIVO-GABARITOS.
+
+       2100-CORRIGE-PROVA.
+           MOVE ZEROS TO WRK-NOTAS.
+           ADD 1 TO WRK-QTD-CANDIDATOS.
+
+           IF WRK-R1 EQUAL WRK-1
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R2 EQUAL WRK-2
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R3 EQUAL WRK-3
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R4 EQUAL WRK-4
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R5 EQUAL WRK-5
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R6 EQUAL WRK-6
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R7 EQUAL WRK-7
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R8 EQUAL WRK-8
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R9 EQUAL WRK-9
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+           IF WRK-R10 EQUAL WRK-10
+               ADD 1 TO WRK-NOTAS
+           END-IF.
+
+           ADD WRK-NOTAS TO WRK-SOMA-NOTAS.
+
+           MOVE WRK-NOTAS TO SORT-NOTAS.
+           MOVE WRK-NOME-CANDIDATO TO SORT-NOME.
+           RELEASE SORT-CANDIDATO-REGISTRO.
+
+           PERFORM 1000-LE-CANDIDATO.
+
+      *----------------------------------------------------------------*
+      * GRAVA O RELATORIO DE RESULTADO RANQUEADO, DO MAIOR PARA O      *
+      * MENOR NUMERO DE ACERTOS.                                       *
+      *----------------------------------------------------------------*
+       2500-IMPRIME-RANKING.
+           PERFORM 2600-OBTEM-PROXIMO-CANDIDATO.
+           PERFORM 2700-IMPRIME-LINHA-RANKING UNTIL WRK-FIM-SORT
+               EQUAL "S".
+
+       2600-OBTEM-PROXIMO-CANDIDATO.
+           RETURN SORT-CANDIDATOS
+               AT END
+                   MOVE "S" TO WRK-FIM-SORT
+           END-RETURN.
+
+       2700-IMPRIME-LINHA-RANKING.
+           ADD 1 TO WRK-POSICAO.
+
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING WRK-POSICAO          DELIMITED BY SIZE
+                  "o LUGAR - "          DELIMITED BY SIZE
+                  SORT-NOME             DELIMITED BY SIZE
+                  " ACERTOS: "          DELIMITED BY SIZE
+                  SORT-NOTAS            DELIMITED BY SIZE
+               INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+           PERFORM 2600-OBTEM-PROXIMO-CANDIDATO.
+
+      *----------------------------------------------------------------*
+      * GRAVA A MEDIA DE ACERTOS DA TURMA AO FINAL DO RELATORIO.       *
+      *----------------------------------------------------------------*
+       3000-IMPRIME-MEDIA-TURMA.
+           IF WRK-QTD-CANDIDATOS GREATER 0
+               COMPUTE WRK-MEDIA-TURMA EQUAL
+                   WRK-SOMA-NOTAS / WRK-QTD-CANDIDATOS
+           END-IF.
+
+           MOVE WRK-MEDIA-TURMA TO WRK-MEDIA-EDITADA.
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING "TURMA: " WRK-QTD-CANDIDATOS
+                  " CANDIDATOS  MEDIA DE ACERTOS: " WRK-MEDIA-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+      *O Departamento Estadual de Meteorologia lhe contratou para desenvolver
+      *um programa que leia as um conjunto indeterminado de temperaturas, e
+      *informe ao final a menor e
+      *a maior temperaturas informadas, bem como a média das temperaturas.
