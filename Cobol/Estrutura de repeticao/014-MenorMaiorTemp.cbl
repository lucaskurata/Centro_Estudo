@@ -1,72 +1,131 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "014- MaiorMenorTemp".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-TEMPERATURA              PIC 9(2)V9(2) VALUE ZEROS.
-       77 WRK-MAIOR                    PIC 9(2)V9(2) VALUE ZEROS.
-       77 WRK-MENOR                    PIC 9(2)V9(2) VALUE ZEROS.
-       77 WRK-SOMA                     PIC 9(2) VALUE ZEROS.
-       77 WRK-DIVISAO                  PIC 9(2)V9(2) VALUE ZEROS.
-       77 WRK-CONT                     PIC 9(2) VALUE ZEROS.
-
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           PERFORM UNTIL WRK-TEMPERATURA EQUAL 1
-           DISPLAY 'Digite as temperaturas: '
-           ACCEPT WRK-TEMPERATURA
-               IF WRK-TEMPERATURA GREATER 1
-                   ADD WRK-TEMPERATURA TO WRK-SOMA
-                   ADD 1 TO WRK-CONT
-               END-IF
-               IF WRK-TEMPERATURA GREATER WRK-MAIOR
-                   MOVE WRK-TEMPERATURA TO WRK-MAIOR
-               END-IF
-
-               IF WRK-TEMPERATURA LESS WRK-MAIOR
-                   MOVE WRK-TEMPERATURA TO WRK-MENOR
-                   IF WRK-TEMPERATURA LESS WRK-MENOR
-                       MOVE WRK-TEMPERATURA TO WRK-MENOR
-                   END-IF
-               END-IF
-
-           END-PERFORM
-
-           DIVIDE WRK-SOMA BY WRK-CONT GIVING WRK-DIVISAO
-           DISPLAY 'Maior: ' WRK-MAIOR
-           DISPLAY 'Menor: ' WRK-MENOR
-           DISPLAY 'Media: ' WRK-DIVISAO
-
-           STOP RUN.
-
-      *O Departamento Estadual de Meteorologia lhe contratou para desenvolver
-      *um programa que leia as um conjunto indeterminado de temperaturas, e
-      *informe ao final a menor e
-      *a maior temperaturas informadas, bem como a média das temperaturas.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "014- MaiorMenorTemp".
+       AUTHOR. "LUCAS KURATA".
+      *    LE O HISTORICO DE TEMPERATURAS E GRAVA O RESUMO MENSAL
+      *     (MAIOR, MENOR E MEDIA) POR MES.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-TEMPERATURAS
+           ASSIGN TO "temperaturas.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RESUMO-MENSAL
+           ASSIGN TO "resumo_mensal_temperaturas.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-TEMPERATURAS.
+       01  LEITURA-TEMPERATURA.
+           05 WRK-DATA-LEITURA    PIC 9(8).
+           05 WRK-TEMPERATURA     PIC 9(2)V9(2).
+
+       FD  ARQUIVO-RESUMO-MENSAL.
+       01  LINHA-RESUMO-MENSAL PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-MAIOR                    PIC 9(2)V9(2) VALUE ZEROS.
+       77 WRK-MENOR                    PIC 9(2)V9(2) VALUE 99,99.
+       77 WRK-SOMA                     PIC 9(5)V99 VALUE ZEROS.
+       77 WRK-DIVISAO                  PIC 9(2)V9(2) VALUE ZEROS.
+       77 WRK-CONT                     PIC 9(3) VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO              PIC A(1) VALUE "N".
+       77 WRK-MES-ATUAL                PIC 9(6) VALUE ZEROS.
+       77 WRK-MAIOR-EDITADA            PIC Z9,99.
+       77 WRK-MENOR-EDITADA            PIC Z9,99.
+       77 WRK-MEDIA-EDITADA            PIC Z9,99.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           OPEN INPUT ARQUIVO-TEMPERATURAS.
+           OPEN OUTPUT ARQUIVO-RESUMO-MENSAL.
+
+           PERFORM 1000-LE-TEMPERATURA.
+
+           IF WRK-FIM-ARQUIVO NOT EQUAL "S"
+               MOVE WRK-DATA-LEITURA (1:6) TO WRK-MES-ATUAL
+           END-IF.
+
+           PERFORM 2000-PROCESSA-LEITURA UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+
+           IF WRK-CONT GREATER 0
+               PERFORM 3000-IMPRIME-RESUMO-MES
+           END-IF.
+
+           CLOSE ARQUIVO-TEMPERATURAS.
+           CLOSE ARQUIVO-RESUMO-MENSAL.
+           STOP RUN.
+
+       1000-LE-TEMPERATURA.
+           READ ARQUIVO-TEMPERATURAS
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+      *----------------------------------------------------------------*
+      * ACUMULA A LEITURA NO MES CORRENTE; QUANDO O MES MUDA, FECHA O   *
+      * RESUMO DO MES ANTERIOR E REINICIA OS ACUMULADORES.              *
+      *----------------------------------------------------------------*
+       2000-PROCESSA-LEITURA.
+           IF WRK-DATA-LEITURA (1:6) NOT EQUAL WRK-MES-ATUAL
+               PERFORM 3000-IMPRIME-RESUMO-MES
+               MOVE WRK-DATA-LEITURA (1:6) TO WRK-MES-ATUAL
+           END-IF.
+
+           ADD WRK-TEMPERATURA TO WRK-SOMA.
+           ADD 1 TO WRK-CONT.
+
+           IF WRK-TEMPERATURA GREATER WRK-MAIOR
+               MOVE WRK-TEMPERATURA TO WRK-MAIOR
+           END-IF.
+
+           IF WRK-TEMPERATURA LESS WRK-MENOR
+               MOVE WRK-TEMPERATURA TO WRK-MENOR
+           END-IF.
+
+           PERFORM 1000-LE-TEMPERATURA.
+
+      *----------------------------------------------------------------*
+      * GRAVA O RESUMO (MAIOR, MENOR E MEDIA) DO MES CORRENTE E         *
+      * REINICIA OS ACUMULADORES PARA O PROXIMO MES.                   *
+      *----------------------------------------------------------------*
+       3000-IMPRIME-RESUMO-MES.
+           DIVIDE WRK-SOMA BY WRK-CONT GIVING WRK-DIVISAO.
+
+           MOVE WRK-MAIOR TO WRK-MAIOR-EDITADA.
+           MOVE WRK-MENOR TO WRK-MENOR-EDITADA.
+           MOVE WRK-DIVISAO TO WRK-MEDIA-EDITADA.
+
+           MOVE SPACES TO LINHA-RESUMO-MENSAL.
+           STRING "MES: " WRK-MES-ATUAL
+                  "  MAIOR: " WRK-MAIOR-EDITADA
+                  "  MENOR: " WRK-MENOR-EDITADA
+                  "  MEDIA: " WRK-MEDIA-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RESUMO-MENSAL.
+           WRITE LINHA-RESUMO-MENSAL.
+
+           MOVE ZEROS TO WRK-SOMA WRK-CONT WRK-MAIOR.
+           MOVE 99,99 TO WRK-MENOR.
