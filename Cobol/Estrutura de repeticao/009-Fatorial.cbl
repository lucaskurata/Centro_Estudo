@@ -1,59 +1,109 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "009-Fatorial".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-NUMERO                   PIC 9(2) VALUE ZEROS.
-       77 WRK-REPETICAO                PIC 9(2) VALUE ZEROS.
-       77 WRK-NUMERO2                  PIC 9(2) VALUE ZEROS.
-       77 WRK-RESTO                    PIC 9(2) VALUE ZEROS.
-       77 WRK-RESTO2                   PIC 9(2) VALUE ZEROS.
-       77 WRK-RESULTADO                PIC 9(2) VALUE ZEROS.
-       77 WRK-RESULTADO2                PIC 9(2) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           DISPLAY 'Digite um número: '
-           ACCEPT WRK-NUMERO
-           DIVIDE WRK-NUMERO BY WRK-NUMERO GIVING WRK-RESULTADO
-                                           REMAINDER WRK-RESTO
-                                           DISPLAY '1: ' WRK-RESULTADO
-           DIVIDE WRK-NUMERO BY 1 GIVING WRK-RESULTADO2
-                                           REMAINDER WRK-RESTO2
-                                           DISPLAY '1: ' WRK-RESULTADO2
-           IF WRK-RESULTADO EQUAL 1 AND WRK-RESULTADO2 EQUAL WRK-NUMERO
-               DISPLAY 'EH PRIMO: 'WRK-NUMERO
-           END-IF
-
-           IF WRK-RESTO NOT EQUAL ZERO AND WRK-RESTO2 NOT EQUAL ZERO
-               DISPLAY 'NAO EH PRIMO... '
-           END-IF
-
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "009-Fatorial".
+       AUTHOR. "LUCAS KURATA".
+      *    LISTAGEM DOS NUMEROS PRIMOS DENTRO DE UM INTERVALO, GRAVADA
+      *     EM RELATORIO.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT ARQUIVO-PRIMOS
+           ASSIGN TO "numeros_primos.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-PRIMOS.
+       01  LINHA-PRIMOS PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-INICIO                   PIC 9(5) VALUE ZEROS.
+       77 WRK-FIM                      PIC 9(5) VALUE ZEROS.
+       77 WRK-NUMERO-ATUAL             PIC 9(5) VALUE ZEROS.
+       77 WRK-DIVISOR                  PIC 9(5) VALUE ZEROS.
+       77 WRK-QUOCIENTE                PIC 9(5) VALUE ZEROS.
+       77 WRK-RESTO                    PIC 9(5) VALUE ZEROS.
+       77 WRK-EH-PRIMO                 PIC A(1) VALUE "S".
+       77 WRK-QTD-PRIMOS                PIC 9(5) VALUE ZEROS.
+       77 WRK-QTD-PRIMOS-EDITADO        PIC ZZZZ9.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           DISPLAY 'Digite o inicio do intervalo: '.
+           ACCEPT WRK-INICIO.
+           DISPLAY 'Digite o fim do intervalo: '.
+           ACCEPT WRK-FIM.
+
+           OPEN OUTPUT ARQUIVO-PRIMOS.
+
+           MOVE WRK-INICIO TO WRK-NUMERO-ATUAL.
+           PERFORM 1000-TESTA-NUMERO UNTIL WRK-NUMERO-ATUAL GREATER
+               WRK-FIM.
+
+           MOVE WRK-QTD-PRIMOS TO WRK-QTD-PRIMOS-EDITADO.
+           MOVE SPACES TO LINHA-PRIMOS.
+           STRING "TOTAL DE PRIMOS ENCONTRADOS: " WRK-QTD-PRIMOS-EDITADO
+               DELIMITED BY SIZE INTO LINHA-PRIMOS.
+           WRITE LINHA-PRIMOS.
+
+           CLOSE ARQUIVO-PRIMOS.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * CONFERE SE O NUMERO CORRENTE E PRIMO, TESTANDO OS DIVISORES DE  *
+      * 2 ATE O PROPRIO NUMERO MENOS 1.                                *
+      *----------------------------------------------------------------*
+       1000-TESTA-NUMERO.
+           MOVE "S" TO WRK-EH-PRIMO.
+
+           IF WRK-NUMERO-ATUAL LESS 2
+               MOVE "N" TO WRK-EH-PRIMO
+           ELSE
+               MOVE 2 TO WRK-DIVISOR
+               PERFORM UNTIL WRK-DIVISOR NOT LESS WRK-NUMERO-ATUAL
+                   DIVIDE WRK-NUMERO-ATUAL BY WRK-DIVISOR
+                       GIVING WRK-QUOCIENTE REMAINDER WRK-RESTO
+                   IF WRK-RESTO EQUAL ZERO
+                       MOVE "N" TO WRK-EH-PRIMO
+                       MOVE WRK-NUMERO-ATUAL TO WRK-DIVISOR
+                   END-IF
+                   ADD 1 TO WRK-DIVISOR
+               END-PERFORM
+           END-IF.
+
+           IF WRK-EH-PRIMO EQUAL "S"
+               PERFORM 2000-GRAVA-PRIMO
+           END-IF.
+
+           ADD 1 TO WRK-NUMERO-ATUAL.
+
+      *----------------------------------------------------------------*
+      * GRAVA O NUMERO PRIMO ENCONTRADO NO RELATORIO.                  *
+      *----------------------------------------------------------------*
+       2000-GRAVA-PRIMO.
+           ADD 1 TO WRK-QTD-PRIMOS.
+           MOVE SPACES TO LINHA-PRIMOS.
+           STRING "PRIMO: " WRK-NUMERO-ATUAL
+               DELIMITED BY SIZE INTO LINHA-PRIMOS.
+           WRITE LINHA-PRIMOS.
+
+      *Fatorial de um numero.
