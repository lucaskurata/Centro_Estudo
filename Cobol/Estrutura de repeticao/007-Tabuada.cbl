@@ -1,62 +1,79 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "007-Tabuada".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-USUARIO                  PIC 9(2) VALUE ZEROS.
-       77 WRK-NUM1                     PIC 9(2) VALUE ZEROS.
-       77 WRK-RESULTADO                PIC 9(2) VALUE ZEROS.
-       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
-       77 WRK-NUM2                     PIC 9(2) VALUE ZEROS.
-       77 WRK-INC                      PIC 9(2) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           DISPLAY 'Digite o numero desejado: '
-           ACCEPT WRK-NUM1
-           PERFORM UNTIL WRK-REPETICAO EQUAL 1
-               IF WRK-NUM1 GREATER 0 AND WRK-NUM1 LESS 11
-                   COMPUTE WRK-RESULTADO EQUAL WRK-NUM1 * WRK-NUM2
-                   DISPLAY WRK-NUM1 ' * ' WRK-NUM2 ' = ' WRK-RESULTADO
-                   ADD 1 TO WRK-NUM2
-                   IF WRK-NUM2 EQUAL 11
-                       ADD 1 TO WRK-REPETICAO
-                   END-IF
-                   IF WRK-NUM1 LESS 0 OR WRK-NUM1 GREATER 10
-                       DISPLAY 'Erro, tente novamente!'
-                       ADD 1 TO WRK-REPETICAO
-                   END-IF
-               END-IF
-
-
-
-
-           END-PERFORM
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "007-Tabuada".
+       AUTHOR. "LUCAS KURATA".
+      *    IMPRESSAO DAS TABUADAS (1 A 10) DE UM INTERVALO DE NUMEROS.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT ARQUIVO-TABUADAS
+           ASSIGN TO "tabuadas.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-TABUADAS.
+       01  LINHA-TABUADA PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-INICIO                   PIC 9(2) VALUE ZEROS.
+       77 WRK-FIM                      PIC 9(2) VALUE ZEROS.
+       77 WRK-NUM1                     PIC 9(2) VALUE ZEROS.
+       77 WRK-NUM2                     PIC 9(2) VALUE ZEROS.
+       77 WRK-RESULTADO                PIC 9(3) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+           DISPLAY 'Digite o inicio do intervalo (1 a 10): '
+           ACCEPT WRK-INICIO
+           DISPLAY 'Digite o fim do intervalo (1 a 10): '
+           ACCEPT WRK-FIM
+
+           OPEN OUTPUT ARQUIVO-TABUADAS
+
+           IF WRK-INICIO GREATER 0 AND WRK-FIM LESS 11
+               AND WRK-INICIO NOT GREATER WRK-FIM
+               MOVE WRK-INICIO TO WRK-NUM1
+               PERFORM UNTIL WRK-NUM1 GREATER WRK-FIM
+                   MOVE SPACES TO LINHA-TABUADA
+                   STRING "TABUADA DO " WRK-NUM1
+                       DELIMITED BY SIZE INTO LINHA-TABUADA
+                   WRITE LINHA-TABUADA
+
+                   MOVE 1 TO WRK-NUM2
+                   PERFORM UNTIL WRK-NUM2 GREATER 10
+                       COMPUTE WRK-RESULTADO EQUAL WRK-NUM1 * WRK-NUM2
+                       MOVE SPACES TO LINHA-TABUADA
+                       STRING WRK-NUM1 " * " WRK-NUM2 " = "
+                              WRK-RESULTADO
+                           DELIMITED BY SIZE INTO LINHA-TABUADA
+                       WRITE LINHA-TABUADA
+                       ADD 1 TO WRK-NUM2
+                   END-PERFORM
+
+                   ADD 1 TO WRK-NUM1
+               END-PERFORM
+           ELSE
+               DISPLAY 'Erro, intervalo invalido!'
+           END-IF
+
+           CLOSE ARQUIVO-TABUADAS
+
+           STOP RUN.
