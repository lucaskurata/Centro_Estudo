@@ -1,84 +1,235 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "010 - Media aritmetica".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-A                        PIC A(10) VALUE SPACES.
-       77 WRK-B                        PIC A(10) VALUE SPACES.
-       77 WRK-C                        PIC A(10) VALUE SPACES.
-       77 WRK-ELEITORES                PIC 9(4) VALUE ZEROS.
-       77 WRK-VOTOA                    PIC 9(3) VALUE ZEROS.
-       77 WRK-VOTOB                    PIC 9(3) VALUE ZEROS.
-       77 WRK-VOTOC                    PIC 9(3) VALUE ZEROS.
-       77 WRK-VOTOS                    PIC A(3) VALUE SPACES.
-       77 WRK-REPETICAO                PIC 9(4) VALUE ZEROS.
-
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           DISPLAY 'Digite o nome do CANDIDATO A'
-           ACCEPT WRK-A
-
-           DISPLAY 'Digite o nome do CANDIDATO B'
-           ACCEPT WRK-B
-
-           DISPLAY 'Digite o nome do CANDIDATO C'
-           ACCEPT WRK-C
-
-           DISPLAY 'Digite o total de numeros de eleitores: '
-           ACCEPT WRK-ELEITORES
-
-           PERFORM UNTIL WRK-REPETICAO EQUAL WRK-ELEITORES
-
-               ACCEPT WRK-VOTOS
-
-               IF WRK-VOTOS EQUAL 'A' OR WRK-VOTOS EQUAL 'a'
-                   ADD 1 TO WRK-VOTOA
-               END-IF
-
-               IF WRK-VOTOS EQUAL 'B' OR WRK-VOTOS EQUAL 'b'
-                   ADD 1 TO WRK-VOTOB
-               END-IF
-
-               IF WRK-VOTOS EQUAL 'C' OR WRK-VOTOS EQUAL 'c'
-                   ADD 1 TO WRK-VOTOC
-               END-IF
-
-               ADD 1 TO WRK-REPETICAO
-
-           END-PERFORM
-
-           DISPLAY 'Eleitor: ' WRK-A '| Total: ' WRK-VOTOA
-           DISPLAY 'Eleitor: ' WRK-B '| Total: ' WRK-VOTOC
-           DISPLAY 'Eleitor: ' WRK-C '| Total: ' WRK-VOTOC
-
-           STOP RUN.
-
-      *Numa eleição existem três candidatos. Faça um programa que peça o número total de eleitores.
-      *Peça para cada eleitor votar e ao final mostrar o número de votos de cada candidato.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "010 - Media aritmetica".
+       AUTHOR. "LUCAS KURATA".
+      *    APURACAO DA ELEICAO COM NUMERO QUALQUER DE CANDIDATOS.
+      *     OS CANDIDATOS FICAM NUM ARQUIVO MESTRE, QUE PERSISTE ENTRE
+      *     EXECUCOES, E A APURACAO E GRAVADA NUM ARQUIVO DE RESULTADOS
+      *     CHAVEADO PELO CODIGO DO CANDIDATO - O RELATORIO FINAL E
+      *     GERADO A PARTIR DESSE ARQUIVO, NAO DA MEMORIA.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-CANDIDATOS
+           ASSIGN TO "candidatos.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS CAND-CODIGO
+           ACCESS MODE IS DYNAMIC.
+
+           SELECT ARQUIVO-RESULTADOS-VOTACAO
+           ASSIGN TO "resultados_votacao.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS RES-CODIGO
+           ACCESS MODE IS DYNAMIC.
+
+           SELECT ARQUIVO-RESULTADO
+           ASSIGN TO "resultado_eleicao.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-CANDIDATOS.
+       01  CANDIDATO-REGISTRO.
+           05 CAND-CODIGO PIC 9(2).
+           05 CAND-NOME   PIC A(10).
+
+       FD  ARQUIVO-RESULTADOS-VOTACAO.
+       01  RESULTADO-VOTACAO-REGISTRO.
+           05 RES-CODIGO  PIC 9(2).
+           05 RES-VOTOS   PIC 9(4).
+
+       FD  ARQUIVO-RESULTADO.
+       01  LINHA-RESULTADO PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-QTD-CANDIDATOS           PIC 9(2) VALUE ZEROS.
+       77 WRK-ELEITORES                PIC 9(4) VALUE ZEROS.
+       77 WRK-VOTOS                    PIC A(10) VALUE SPACES.
+       77 WRK-REPETICAO                PIC 9(4) VALUE ZEROS.
+       77 WRK-IDX                      PIC 9(2) VALUE ZEROS.
+       77 WRK-VOTOS-EDITADO            PIC ZZZ9.
+       77 WRK-FIM-CANDIDATOS           PIC A(1) VALUE "N".
+       77 WRK-FIM-RESULTADOS           PIC A(1) VALUE "N".
+
+       01  WRK-CANDIDATOS.
+           05 CANDIDATO-ITEM OCCURS 1 TO 20 TIMES
+               DEPENDING ON WRK-QTD-CANDIDATOS.
+               10 WRK-CODIGO-CANDIDATO PIC 9(2) VALUE ZEROS.
+               10 WRK-NOME-CANDIDATO   PIC A(10).
+               10 WRK-VOTOS-CANDIDATO  PIC 9(4) VALUE ZEROS.
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           PERFORM 1000-CARREGA-CANDIDATOS.
+           PERFORM 2000-APURA-VOTOS.
+           PERFORM 3000-GRAVA-RESULTADOS-VOTACAO.
+           PERFORM 4000-IMPRIME-RELATORIO.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * CARREGA OS CANDIDATOS JA CADASTRADOS NO ARQUIVO MESTRE. SE O    *
+      * ARQUIVO ESTIVER VAZIO (PRIMEIRA EXECUCAO), PEDE O CADASTRO DOS  *
+      * CANDIDATOS E OS GRAVA NO ARQUIVO MESTRE PARA AS PROXIMAS        *
+      * EXECUCOES.                                                      *
+      *----------------------------------------------------------------*
+       1000-CARREGA-CANDIDATOS.
+           MOVE ZEROS TO WRK-QTD-CANDIDATOS.
+           OPEN INPUT ARQUIVO-CANDIDATOS.
+           PERFORM 1100-LE-CANDIDATO.
+           PERFORM 1200-ARMAZENA-CANDIDATO UNTIL WRK-FIM-CANDIDATOS
+               EQUAL "S".
+           CLOSE ARQUIVO-CANDIDATOS.
+
+           IF WRK-QTD-CANDIDATOS EQUAL ZEROS
+               PERFORM 1500-REGISTRA-CANDIDATOS
+           END-IF.
+
+       1100-LE-CANDIDATO.
+           READ ARQUIVO-CANDIDATOS NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-CANDIDATOS
+           END-READ.
+
+       1200-ARMAZENA-CANDIDATO.
+           ADD 1 TO WRK-QTD-CANDIDATOS.
+           MOVE CAND-CODIGO TO WRK-CODIGO-CANDIDATO (WRK-QTD-CANDIDATOS).
+           MOVE CAND-NOME   TO WRK-NOME-CANDIDATO (WRK-QTD-CANDIDATOS).
+           PERFORM 1100-LE-CANDIDATO.
+
+       1500-REGISTRA-CANDIDATOS.
+           DISPLAY 'NENHUM CANDIDATO CADASTRADO - CADASTRO INICIAL.'
+           DISPLAY 'Digite o numero de candidatos (maximo 20): '
+           ACCEPT WRK-QTD-CANDIDATOS.
+
+           PERFORM UNTIL WRK-QTD-CANDIDATOS GREATER ZEROS
+               AND WRK-QTD-CANDIDATOS NOT GREATER 20
+               DISPLAY 'QUANTIDADE INVALIDA - DEVE SER ENTRE 1 E 20.'
+               DISPLAY 'Digite novamente o numero de candidatos: '
+               ACCEPT WRK-QTD-CANDIDATOS
+           END-PERFORM.
+
+           OPEN OUTPUT ARQUIVO-CANDIDATOS.
+           MOVE ZEROS TO WRK-IDX.
+           PERFORM 1600-CADASTRA-CANDIDATO UNTIL WRK-IDX EQUAL
+               WRK-QTD-CANDIDATOS.
+           CLOSE ARQUIVO-CANDIDATOS.
+
+       1600-CADASTRA-CANDIDATO.
+           ADD 1 TO WRK-IDX.
+           MOVE WRK-IDX TO WRK-CODIGO-CANDIDATO (WRK-IDX).
+           DISPLAY 'Digite o nome do candidato ' WRK-IDX.
+           ACCEPT WRK-NOME-CANDIDATO (WRK-IDX).
+
+           MOVE WRK-CODIGO-CANDIDATO (WRK-IDX) TO CAND-CODIGO.
+           MOVE WRK-NOME-CANDIDATO (WRK-IDX)   TO CAND-NOME.
+           WRITE CANDIDATO-REGISTRO.
+
+      *----------------------------------------------------------------*
+      * COLETA O VOTO DE CADA ELEITOR E ACUMULA NA TABELA EM MEMORIA,   *
+      * QUE E GRAVADA NO ARQUIVO DE RESULTADOS AO FINAL DA APURACAO.    *
+      *----------------------------------------------------------------*
+       2000-APURA-VOTOS.
+           DISPLAY 'Digite o total de numeros de eleitores: '
+           ACCEPT WRK-ELEITORES.
+
+           MOVE ZEROS TO WRK-REPETICAO.
+           PERFORM 2100-REGISTRA-VOTO UNTIL WRK-REPETICAO EQUAL
+               WRK-ELEITORES.
+
+       2100-REGISTRA-VOTO.
+           DISPLAY 'Digite o nome do candidato escolhido: '
+           ACCEPT WRK-VOTOS.
+
+           MOVE ZEROS TO WRK-IDX.
+           PERFORM 2200-CONFERE-VOTO UNTIL WRK-IDX EQUAL
+               WRK-QTD-CANDIDATOS.
+
+           ADD 1 TO WRK-REPETICAO.
+
+       2200-CONFERE-VOTO.
+           ADD 1 TO WRK-IDX.
+           IF WRK-VOTOS EQUAL WRK-NOME-CANDIDATO (WRK-IDX)
+               ADD 1 TO WRK-VOTOS-CANDIDATO (WRK-IDX)
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GRAVA A APURACAO NO ARQUIVO DE RESULTADOS, UM REGISTRO POR      *
+      * CANDIDATO, CHAVEADO PELO CODIGO DO CANDIDATO.                  *
+      *----------------------------------------------------------------*
+       3000-GRAVA-RESULTADOS-VOTACAO.
+           OPEN OUTPUT ARQUIVO-RESULTADOS-VOTACAO.
+           MOVE ZEROS TO WRK-IDX.
+           PERFORM 3100-GRAVA-RESULTADO-CANDIDATO UNTIL WRK-IDX EQUAL
+               WRK-QTD-CANDIDATOS.
+           CLOSE ARQUIVO-RESULTADOS-VOTACAO.
+
+       3100-GRAVA-RESULTADO-CANDIDATO.
+           ADD 1 TO WRK-IDX.
+           MOVE WRK-CODIGO-CANDIDATO (WRK-IDX) TO RES-CODIGO.
+           MOVE WRK-VOTOS-CANDIDATO (WRK-IDX)  TO RES-VOTOS.
+           WRITE RESULTADO-VOTACAO-REGISTRO.
+
+      *----------------------------------------------------------------*
+      * GERA O RELATORIO FINAL A PARTIR DO ARQUIVO DE RESULTADOS,      *
+      * BUSCANDO O NOME DE CADA CANDIDATO NO ARQUIVO MESTRE PELA       *
+      * CHAVE DO CODIGO.                                               *
+      *----------------------------------------------------------------*
+       4000-IMPRIME-RELATORIO.
+           OPEN INPUT ARQUIVO-RESULTADOS-VOTACAO.
+           OPEN INPUT ARQUIVO-CANDIDATOS.
+           OPEN OUTPUT ARQUIVO-RESULTADO.
+
+           PERFORM 4100-LE-RESULTADO.
+           PERFORM 4200-IMPRIME-LINHA UNTIL WRK-FIM-RESULTADOS
+               EQUAL "S".
+
+           CLOSE ARQUIVO-RESULTADOS-VOTACAO.
+           CLOSE ARQUIVO-CANDIDATOS.
+           CLOSE ARQUIVO-RESULTADO.
+
+       4100-LE-RESULTADO.
+           READ ARQUIVO-RESULTADOS-VOTACAO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-RESULTADOS
+           END-READ.
+
+       4200-IMPRIME-LINHA.
+           MOVE RES-CODIGO TO CAND-CODIGO.
+           READ ARQUIVO-CANDIDATOS
+               INVALID KEY
+                   MOVE SPACES TO CAND-NOME
+           END-READ.
+
+           DISPLAY 'Candidato: ' CAND-NOME '| Total: ' RES-VOTOS.
+
+           MOVE RES-VOTOS TO WRK-VOTOS-EDITADO.
+           MOVE SPACES TO LINHA-RESULTADO.
+           STRING CAND-NOME          DELIMITED BY SIZE
+                  " VOTOS: "         DELIMITED BY SIZE
+                  WRK-VOTOS-EDITADO  DELIMITED BY SIZE
+               INTO LINHA-RESULTADO.
+           WRITE LINHA-RESULTADO.
+
+           PERFORM 4100-LE-RESULTADO.
+
+      *Numa eleição existem três candidatos. Faça um programa que peça o número total de eleitores.
+      *Peça para cada eleitor votar e ao final mostrar o número de votos de cada candidato.
