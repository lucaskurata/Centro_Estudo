@@ -1,55 +1,178 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "001-PedeUsuESenh".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-USUARIO                  PIC A(12) VALUE SPACES.
-       77 WRK-SENHA                    PIC X(10) VALUE SPACES.
-       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           PERFORM UNTIL WRK-REPETICAO EQUAL 1
-               DISPLAY 'Digite o usuario: '
-               ACCEPT WRK-USUARIO
-               DISPLAY 'Digite a senha: '
-               ACCEPT WRK-SENHA
-
-               IF FUNCTION LOWER-CASE(WRK-USUARIO) NOT EQUAL FUNCTION LO
-      -    WER-CASE (WRK-SENHA)
-                   DISPLAY 'Valores aceitos'
-                   ADD 1 TO WRK-REPETICAO
-               END-IF
-
-               IF WRK-USUARIO EQUAL WRK-SENHA
-                   DISPLAY 'Valores repetidos, digite novamente'
-               END-IF
-
-           END-PERFORM
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "001-PedeUsuESenh".
+       AUTHOR. "LUCAS KURATA".
+      *    VALIDACAO DE LOGIN CONTRA O ARQUIVO DE USUARIOS, COM BLOQUEIO
+      *     APOS 3 TENTATIVAS E AUDITORIA DE CADA TENTATIVA.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-USUARIOS
+           ASSIGN TO "usuarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-USUARIO
+           ACCESS MODE IS DYNAMIC.
+
+           SELECT ARQUIVO-AUDITORIA-LOGIN
+           ASSIGN TO "login_auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-USUARIOS.
+       01  USUARIO-REGISTRO.
+           05 WRK-USUARIO       PIC A(12).
+           05 WRK-SENHA         PIC X(10).
+           05 WRK-TENTATIVAS    PIC 9(1).
+           05 WRK-BLOQUEADO     PIC X(01).
+               88 USUARIO-BLOQUEADO   VALUE "S".
+               88 USUARIO-LIBERADO    VALUE "N".
+
+       FD  ARQUIVO-AUDITORIA-LOGIN.
+       01  LINHA-AUDITORIA-LOGIN PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-USUARIO-DIGITADO         PIC A(12) VALUE SPACES.
+       77 WRK-SENHA-DIGITADA           PIC X(10) VALUE SPACES.
+       77 WRK-LOGIN-OK                 PIC A(1) VALUE "N".
+       77 WRK-USUARIO-ACHADO           PIC A(1) VALUE "N".
+       77 WRK-RESULTADO-LOGIN          PIC X(10) VALUE SPACES.
+       77 WRK-DATA-ATUAL               PIC 9(8) VALUE ZEROS.
+       77 WRK-ARQUIVO-VAZIO            PIC A(1) VALUE "N".
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+       0000-MAINLINE.
+           PERFORM 0500-GARANTE-ARQUIVO-USUARIOS.
+
+           OPEN I-O ARQUIVO-USUARIOS.
+           OPEN EXTEND ARQUIVO-AUDITORIA-LOGIN.
+
+           PERFORM UNTIL WRK-LOGIN-OK EQUAL "S"
+               PERFORM 1000-PEDE-CREDENCIAIS
+               PERFORM 2000-VALIDA-LOGIN
+           END-PERFORM.
+
+           CLOSE ARQUIVO-USUARIOS.
+           CLOSE ARQUIVO-AUDITORIA-LOGIN.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * SE O ARQUIVO DE USUARIOS AINDA NAO EXISTE OU ESTA VAZIO         *
+      * (PRIMEIRA EXECUCAO), CADASTRA O PRIMEIRO USUARIO ANTES DE       *
+      * ABRIR O ARQUIVO PARA O LOGIN PROPRIAMENTE DITO.                *
+      *----------------------------------------------------------------*
+       0500-GARANTE-ARQUIVO-USUARIOS.
+           MOVE "N" TO WRK-ARQUIVO-VAZIO.
+           OPEN INPUT ARQUIVO-USUARIOS.
+           READ ARQUIVO-USUARIOS NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-ARQUIVO-VAZIO
+           END-READ.
+           CLOSE ARQUIVO-USUARIOS.
+
+           IF WRK-ARQUIVO-VAZIO EQUAL "S"
+               PERFORM 0600-CADASTRA-USUARIO-INICIAL
+           END-IF.
+
+       0600-CADASTRA-USUARIO-INICIAL.
+           DISPLAY 'NENHUM USUARIO CADASTRADO - CADASTRO DO PRIMEIRO '
+               'USUARIO.'.
+           DISPLAY 'Digite o usuario: '.
+           ACCEPT WRK-USUARIO.
+           DISPLAY 'Digite a senha: '.
+           ACCEPT WRK-SENHA.
+           MOVE ZEROS TO WRK-TENTATIVAS.
+           MOVE "N" TO WRK-BLOQUEADO.
+
+           OPEN OUTPUT ARQUIVO-USUARIOS.
+           WRITE USUARIO-REGISTRO.
+           CLOSE ARQUIVO-USUARIOS.
+
+       1000-PEDE-CREDENCIAIS.
+           DISPLAY 'Digite o usuario: '.
+           ACCEPT WRK-USUARIO-DIGITADO.
+           DISPLAY 'Digite a senha: '.
+           ACCEPT WRK-SENHA-DIGITADA.
+
+      *----------------------------------------------------------------*
+      * BUSCA O USUARIO NO ARQUIVO, CONFERE BLOQUEIO E SENHA, E GRAVA   *
+      * O RESULTADO NA AUDITORIA DE LOGIN.                             *
+      *----------------------------------------------------------------*
+       2000-VALIDA-LOGIN.
+           MOVE WRK-USUARIO-DIGITADO TO WRK-USUARIO.
+           READ ARQUIVO-USUARIOS
+               INVALID KEY
+                   MOVE "N" TO WRK-USUARIO-ACHADO
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-USUARIO-ACHADO
+           END-READ.
+
+           IF WRK-USUARIO-ACHADO EQUAL "N"
+               DISPLAY 'USUARIO OU SENHA INVALIDOS.'
+               MOVE "USUARIO NAO ENCONTRADO" TO WRK-RESULTADO-LOGIN
+           ELSE
+               IF USUARIO-BLOQUEADO
+                   DISPLAY 'USUARIO BLOQUEADO - PROCURE O SUPORTE.'
+                   MOVE "BLOQUEADO" TO WRK-RESULTADO-LOGIN
+               ELSE
+                   IF WRK-SENHA EQUAL WRK-SENHA-DIGITADA
+                       MOVE "S" TO WRK-LOGIN-OK
+                       MOVE ZEROS TO WRK-TENTATIVAS
+                       REWRITE USUARIO-REGISTRO
+                       DISPLAY 'LOGIN REALIZADO COM SUCESSO.'
+                       MOVE "SUCESSO" TO WRK-RESULTADO-LOGIN
+                   ELSE
+                       ADD 1 TO WRK-TENTATIVAS
+                       IF WRK-TENTATIVAS NOT LESS 3
+                           MOVE "S" TO WRK-BLOQUEADO
+                           DISPLAY 'SENHA INVALIDA - USUARIO BLOQUEADO.'
+                           MOVE "BLOQUEADO" TO WRK-RESULTADO-LOGIN
+                       ELSE
+                           DISPLAY 'USUARIO OU SENHA INVALIDOS.'
+                           MOVE "FALHA" TO WRK-RESULTADO-LOGIN
+                       END-IF
+                       REWRITE USUARIO-REGISTRO
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM 3000-GRAVA-AUDITORIA-LOGIN.
+
+           IF WRK-RESULTADO-LOGIN EQUAL "BLOQUEADO"
+               MOVE "S" TO WRK-LOGIN-OK
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * GRAVA UMA LINHA NA AUDITORIA COM O USUARIO, O RESULTADO E A     *
+      * DATA DA TENTATIVA DE LOGIN.                                    *
+      *----------------------------------------------------------------*
+       3000-GRAVA-AUDITORIA-LOGIN.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO LINHA-AUDITORIA-LOGIN.
+           STRING WRK-DATA-ATUAL       DELIMITED BY SIZE
+                  " USUARIO: "         DELIMITED BY SIZE
+                  WRK-USUARIO-DIGITADO DELIMITED BY SIZE
+                  " RESULTADO: "       DELIMITED BY SIZE
+                  WRK-RESULTADO-LOGIN  DELIMITED BY SIZE
+               INTO LINHA-AUDITORIA-LOGIN.
+           WRITE LINHA-AUDITORIA-LOGIN.
