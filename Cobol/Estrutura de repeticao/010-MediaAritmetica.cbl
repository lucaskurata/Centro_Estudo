@@ -1,53 +1,119 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "001-PedeNotaDe0A10".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77 WRK-NUMERO                   PIC 9(3) VALUE ZEROS.
-       77 WRK-SOMA                     PIC 9(4) VALUE ZEROS.
-       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
-       77 WRK-CONTADOR                 PIC 9(2) VALUE ZEROS.
-
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           PERFORM UNTIL WRK-REPETICAO EQUAL 1
-               DISPLAY 'Digite N numeros, e 0 para calcular: '
-               ACCEPT WRK-NUMERO
-               IF WRK-NUMERO NOT EQUAL 0
-                   ADD WRK-NUMERO TO WRK-SOMA
-                   ADD 1 TO WRK-CONTADOR
-               END-IF
-
-               IF WRK-NUMERO EQUAL 0
-                   ADD 1 TO WRK-REPETICAO
-                   COMPUTE WRK-SOMA EQUAL WRK-SOMA / WRK-CONTADOR
-                   DISPLAY 'A media aritmetica e: ' WRK-SOMA
-               END-IF
-           END-PERFORM
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "001-PedeNotaDe0A10".
+       AUTHOR. "LUCAS KURATA".
+      *    MEDIA, MINIMO, MAXIMO E DESVIO PADRAO DOS NUMEROS DIGITADOS,
+      *     GRAVADOS EM ARQUIVO DE ESTATISTICAS.
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT ARQUIVO-ESTATISTICAS
+           ASSIGN TO "estatisticas_numeros.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-ESTATISTICAS.
+       01  LINHA-ESTATISTICAS PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77 WRK-NUMERO                   PIC 9(3) VALUE ZEROS.
+       77 WRK-SOMA                     PIC 9(6) VALUE ZEROS.
+       77 WRK-REPETICAO                PIC 9(1) VALUE ZEROS.
+       77 WRK-CONTADOR                 PIC 9(3) VALUE ZEROS.
+       77 WRK-MEDIA                    PIC 9(4)V9(2) VALUE ZEROS.
+       77 WRK-MINIMO                   PIC 9(3) VALUE 999.
+       77 WRK-MAXIMO                   PIC 9(3) VALUE ZEROS.
+       77 WRK-IDX                      PIC 9(3) VALUE ZEROS.
+       77 WRK-DESVIO                   PIC S9(4)V9(4) VALUE ZEROS.
+       77 WRK-SOMA-QUADRADOS           PIC 9(9)V9(4) VALUE ZEROS.
+       77 WRK-VARIANCIA                PIC 9(6)V9(4) VALUE ZEROS.
+       77 WRK-DESVIO-PADRAO            PIC 9(3)V9(4) VALUE ZEROS.
+       77 WRK-MEDIA-EDITADA            PIC ZZZ9,99.
+       77 WRK-DESVIO-EDITADO           PIC ZZ9,9999.
+
+       01  WRK-NUMEROS.
+           05 NUMERO-ITEM OCCURS 1 TO 100 TIMES
+               DEPENDING ON WRK-CONTADOR
+               PIC 9(3).
+
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+           OPEN OUTPUT ARQUIVO-ESTATISTICAS
+
+           PERFORM UNTIL WRK-REPETICAO EQUAL 1
+               DISPLAY 'Digite N numeros, e 0 para calcular: '
+               ACCEPT WRK-NUMERO
+               IF WRK-NUMERO NOT EQUAL 0
+                   IF WRK-CONTADOR NOT LESS 100
+                       DISPLAY 'LIMITE DE 100 NUMEROS ATINGIDO - '
+                           'CALCULANDO A MEDIA.'
+                       MOVE ZEROS TO WRK-NUMERO
+                   ELSE
+                       ADD WRK-NUMERO TO WRK-SOMA
+                       ADD 1 TO WRK-CONTADOR
+                       MOVE WRK-NUMERO TO NUMERO-ITEM (WRK-CONTADOR)
+                       IF WRK-NUMERO LESS WRK-MINIMO
+                           MOVE WRK-NUMERO TO WRK-MINIMO
+                       END-IF
+                       IF WRK-NUMERO GREATER WRK-MAXIMO
+                           MOVE WRK-NUMERO TO WRK-MAXIMO
+                       END-IF
+                   END-IF
+               END-IF
+
+               IF WRK-NUMERO EQUAL 0
+                   ADD 1 TO WRK-REPETICAO
+                   COMPUTE WRK-MEDIA EQUAL WRK-SOMA / WRK-CONTADOR
+                   DISPLAY 'A media aritmetica e: ' WRK-MEDIA
+               END-IF
+           END-PERFORM
+
+           MOVE ZEROS TO WRK-IDX
+           PERFORM UNTIL WRK-IDX EQUAL WRK-CONTADOR
+               ADD 1 TO WRK-IDX
+               COMPUTE WRK-DESVIO EQUAL
+                   NUMERO-ITEM (WRK-IDX) - WRK-MEDIA
+               COMPUTE WRK-SOMA-QUADRADOS EQUAL
+                   WRK-SOMA-QUADRADOS + (WRK-DESVIO * WRK-DESVIO)
+           END-PERFORM
+
+           IF WRK-CONTADOR GREATER 0
+               COMPUTE WRK-VARIANCIA EQUAL
+                   WRK-SOMA-QUADRADOS / WRK-CONTADOR
+               COMPUTE WRK-DESVIO-PADRAO EQUAL
+                   FUNCTION SQRT (WRK-VARIANCIA)
+           END-IF
+
+           MOVE WRK-MEDIA TO WRK-MEDIA-EDITADA
+           MOVE WRK-DESVIO-PADRAO TO WRK-DESVIO-EDITADO
+
+           MOVE SPACES TO LINHA-ESTATISTICAS
+           STRING "MEDIA: " WRK-MEDIA-EDITADA
+                  "  MINIMO: " WRK-MINIMO
+                  "  MAXIMO: " WRK-MAXIMO
+                  "  DESVIO PADRAO: " WRK-DESVIO-EDITADO
+               DELIMITED BY SIZE INTO LINHA-ESTATISTICAS
+           WRITE LINHA-ESTATISTICAS
+
+           CLOSE ARQUIVO-ESTATISTICAS
+
+           STOP RUN.
