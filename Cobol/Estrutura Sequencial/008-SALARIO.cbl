@@ -1,55 +1,321 @@
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "SalarioCompleto".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-
-       77 WRK-GANHO-HORA                     PIC 9(3) VALUE ZEROS.
-       77 WRK-HORAS-TRABALHADAS              PIC 9(3) VALUE ZEROS.
-       77 WRK-IR                             PIC 9(3) VALUE ZEROS.
-       77 WRK-INSS                           PIC 9(3) VALUE ZEROS.
-       77 WRK-SINDICATO                      PIC 9(3) VALUE ZEROS.
-       77 WRK-SALARIO-LIQUIDO                PIC 9(5) VALUE ZEROS.
-       77 WRK-BRUTO                          PIC 9(5) VALUE ZEROS.
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-           MOVE 15 TO WRK-GANHO-HORA
-           MOVE 120 TO WRK-HORAS-TRABALHADAS
-           COMPUTE WRK-BRUTO EQUAL WRK-GANHO-HORA*WRK-HORAS-TRABALHADAS
-           DISPLAY 'ANTES: 'WRK-BRUTO
-           COMPUTE WRK-IR EQUAL WRK-BRUTO * 0.11
-           COMPUTE WRK-INSS EQUAL WRK-BRUTO * 0.08
-           COMPUTE WRK-SINDICATO EQUAL WRK-BRUTO * 0.05
-
-           DISPLAY 'IMPOSTO DE RENDA' WRK-IR
-           DISPLAY 'INSS ' WRK-INSS
-           DISPLAY 'SINDICATO ' WRK-SINDICATO
-           COMPUTE WRK-SALARIO-LIQUIDO EQUAL (WRK-BRUTO - WRK-INSS - WRK
-      -    -SINDICATO)
-           DISPLAY 'SALARIO LIQUIDO: ' WRK-SALARIO-LIQUIDO
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "SalarioCompleto".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-HOLERITE
+           ASSIGN TO "holerites.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-YTD
+           ASSIGN TO "salario_ytd.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS YTD-CODIGO
+           ACCESS MODE IS DYNAMIC.
+      *=================================================================
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+
+       FD  ARQUIVO-HOLERITE.
+       01  LINHA-HOLERITE PIC X(80).
+
+       FD  ARQUIVO-YTD.
+       01  YTD-REGISTRO.
+           05 YTD-CODIGO        PIC 9(4).
+           05 YTD-ANO           PIC 9(4).
+           05 YTD-BRUTO         PIC 9(7)V99.
+           05 YTD-IR            PIC 9(7)V99.
+           05 YTD-INSS          PIC 9(7)V99.
+           05 YTD-FGTS          PIC 9(7)V99.
+           05 YTD-LIQUIDO       PIC 9(7)V99.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+
+       77 WRK-IR                             PIC 9(5)V99 VALUE ZEROS.
+       77 WRK-INSS                           PIC 9(5)V99 VALUE ZEROS.
+       77 WRK-SINDICATO                      PIC 9(5)V99 VALUE ZEROS.
+       77 WRK-FGTS                           PIC 9(5)V99 VALUE ZEROS.
+       77 WRK-SALARIO-LIQUIDO                PIC 9(6)V99 VALUE ZEROS.
+       77 WRK-BRUTO                          PIC 9(6)V99 VALUE ZEROS.
+       77 WRK-FIM-ARQUIVO                    PIC A(1) VALUE "N".
+       77 WRK-IR-ALIQUOTA                    PIC 9V9999 VALUE ZEROS.
+       77 WRK-IR-DEDUCAO                     PIC 9(4)V99 VALUE ZEROS.
+       77 WRK-MODO                           PIC 9(1) VALUE 1.
+       77 WRK-PERIODO                        PIC 9(6) VALUE ZEROS.
+       77 WRK-DATA-ATUAL                     PIC 9(8) VALUE ZEROS.
+       77 WRK-TIPO-FOLHA                     PIC X(20) VALUE SPACES.
+       77 WRK-CODIGO-EDITADO                 PIC Z(3)9.
+       77 WRK-ANO-ATUAL                      PIC 9(4) VALUE ZEROS.
+       77 WRK-YTD-ACHADO                     PIC A(1) VALUE "N".
+       77 WRK-INSS-ALIQUOTA                  PIC 9V999 VALUE ZEROS.
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+           DISPLAY '1 - FOLHA MENSAL  2 - 13 SALARIO'
+           ACCEPT WRK-MODO.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL (1:6) TO WRK-PERIODO.
+           MOVE WRK-DATA-ATUAL (1:4) TO WRK-ANO-ATUAL.
+
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-HOLERITE.
+           OPEN I-O ARQUIVO-YTD.
+           PERFORM 1000-LE-FUNCIONARIO.
+
+           IF WRK-MODO EQUAL 2
+               PERFORM 3000-DECIMO THRU 3000-DECIMO-EXIT
+                   UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+           ELSE
+               PERFORM 2000-PROCESSA-FOLHA THRU 2000-PROCESSA-FOLHA-EXIT
+                   UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+           END-IF.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-HOLERITE.
+           CLOSE ARQUIVO-YTD.
+           STOP RUN.
+
+       1000-LE-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       2000-PROCESSA-FOLHA.
+           IF FUNCIONARIO-INATIVO
+               GO TO 2000-PROCESSA-FOLHA-EXIT
+           END-IF
+
+           MOVE FUNCIONARIO-SALARIO-BASE TO WRK-BRUTO
+           DISPLAY 'FUNCIONARIO: ' FUNCIONARIO-CODIGO ' ' FUNCIONARIO
+      -    -NOME
+           DISPLAY 'ANTES: ' WRK-BRUTO
+           PERFORM 2100-CALCULA-IR
+           PERFORM 2200-CALCULA-INSS
+           COMPUTE WRK-SINDICATO EQUAL WRK-BRUTO * 0.05
+           COMPUTE WRK-FGTS EQUAL WRK-BRUTO * 0.08
+
+           DISPLAY 'IMPOSTO DE RENDA' WRK-IR
+           DISPLAY 'INSS ' WRK-INSS
+           DISPLAY 'SINDICATO ' WRK-SINDICATO
+           DISPLAY 'FGTS ' WRK-FGTS
+           COMPUTE WRK-SALARIO-LIQUIDO EQUAL (WRK-BRUTO - WRK-IR -
+               WRK-INSS - WRK-SINDICATO)
+           DISPLAY 'SALARIO LIQUIDO: ' WRK-SALARIO-LIQUIDO
+           DISPLAY '===================================='.
+           MOVE 'FOLHA MENSAL' TO WRK-TIPO-FOLHA.
+           PERFORM 4000-IMPRIME-HOLERITE.
+           PERFORM 5000-ATUALIZA-YTD.
+
+       2000-PROCESSA-FOLHA-EXIT.
+           PERFORM 1000-LE-FUNCIONARIO.
+
+      *----------------------------------------------------------------*
+      * TABELA PROGRESSIVA DE IMPOSTO DE RENDA, POR FAIXA DE WRK-BRUTO. *
+      *----------------------------------------------------------------*
+       2100-CALCULA-IR.
+           IF WRK-BRUTO NOT GREATER 2000.00
+               MOVE ZERO TO WRK-IR-ALIQUOTA
+               MOVE ZERO TO WRK-IR-DEDUCAO
+           ELSE
+               IF WRK-BRUTO NOT GREATER 3000.00
+                   MOVE 0.0750 TO WRK-IR-ALIQUOTA
+                   MOVE 150.00 TO WRK-IR-DEDUCAO
+               ELSE
+                   IF WRK-BRUTO NOT GREATER 4000.00
+                       MOVE 0.1500 TO WRK-IR-ALIQUOTA
+                       MOVE 375.00 TO WRK-IR-DEDUCAO
+                   ELSE
+                       IF WRK-BRUTO NOT GREATER 5000.00
+                           MOVE 0.2250 TO WRK-IR-ALIQUOTA
+                           MOVE 675.00 TO WRK-IR-DEDUCAO
+                       ELSE
+                           MOVE 0.2750 TO WRK-IR-ALIQUOTA
+                           MOVE 900.00 TO WRK-IR-DEDUCAO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE WRK-IR EQUAL
+               (WRK-BRUTO * WRK-IR-ALIQUOTA) - WRK-IR-DEDUCAO.
+
+      *----------------------------------------------------------------*
+      * TABELA DE ALIQUOTAS DO INSS, POR FAIXA DE WRK-BRUTO.            *
+      *----------------------------------------------------------------*
+       2200-CALCULA-INSS.
+           IF WRK-BRUTO NOT GREATER 1500.00
+               MOVE 0.075 TO WRK-INSS-ALIQUOTA
+           ELSE
+               IF WRK-BRUTO NOT GREATER 2500.00
+                   MOVE 0.090 TO WRK-INSS-ALIQUOTA
+               ELSE
+                   IF WRK-BRUTO NOT GREATER 4000.00
+                       MOVE 0.120 TO WRK-INSS-ALIQUOTA
+                   ELSE
+                       MOVE 0.140 TO WRK-INSS-ALIQUOTA
+                   END-IF
+               END-IF
+           END-IF.
+
+           COMPUTE WRK-INSS EQUAL WRK-BRUTO * WRK-INSS-ALIQUOTA.
+
+      *----------------------------------------------------------------*
+      * 13 SALARIO - IR E INSS SIMPLIFICADOS, SEM SINDICATO/FGTS.       *
+      *----------------------------------------------------------------*
+       3000-DECIMO.
+           IF FUNCIONARIO-INATIVO
+               GO TO 3000-DECIMO-EXIT
+           END-IF
+
+           MOVE FUNCIONARIO-SALARIO-BASE TO WRK-BRUTO
+           DISPLAY '13 SALARIO - FUNCIONARIO: ' FUNCIONARIO-CODIGO ' '
+               FUNCIONARIO-NOME
+           DISPLAY 'BRUTO DO 13: ' WRK-BRUTO
+
+           PERFORM 2200-CALCULA-INSS
+           COMPUTE WRK-IR EQUAL WRK-BRUTO * 0.075
+
+           DISPLAY 'INSS ' WRK-INSS
+           DISPLAY 'IMPOSTO DE RENDA (SIMPLIFICADO) ' WRK-IR
+
+           COMPUTE WRK-SALARIO-LIQUIDO EQUAL
+               (WRK-BRUTO - WRK-INSS - WRK-IR)
+           DISPLAY '13 SALARIO LIQUIDO: ' WRK-SALARIO-LIQUIDO
+           DISPLAY '===================================='.
+           MOVE '13 SALARIO' TO WRK-TIPO-FOLHA.
+           PERFORM 4000-IMPRIME-HOLERITE.
+           PERFORM 5000-ATUALIZA-YTD.
+
+       3000-DECIMO-EXIT.
+           PERFORM 1000-LE-FUNCIONARIO.
+
+      *----------------------------------------------------------------*
+      * MONTA E GRAVA O HOLERITE DO FUNCIONARIO CORRENTE EM             *
+      * HOLERITES.LST, A PARTIR DOS VALORES JA CALCULADOS.              *
+      *----------------------------------------------------------------*
+       4000-IMPRIME-HOLERITE.
+           MOVE FUNCIONARIO-CODIGO TO WRK-CODIGO-EDITADO.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           MOVE "EMPRESA MODELO LTDA - HOLERITE" TO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "PERIODO: " WRK-PERIODO "   TIPO: " WRK-TIPO-FOLHA
+               DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "MATRICULA: " WRK-CODIGO-EDITADO "   NOME: "
+               FUNCIONARIO-NOME DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "SALARIO BRUTO ......... " WRK-BRUTO
+               DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "IMPOSTO DE RENDA ....... " WRK-IR
+               DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "INSS ................... " WRK-INSS
+               DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           IF WRK-MODO NOT EQUAL 2
+               MOVE SPACES TO LINHA-HOLERITE
+               STRING "SINDICATO .............. " WRK-SINDICATO
+                   DELIMITED BY SIZE INTO LINHA-HOLERITE
+               WRITE LINHA-HOLERITE
+
+               MOVE SPACES TO LINHA-HOLERITE
+               STRING "FGTS (DEPOSITO PATRONAL) " WRK-FGTS
+                   DELIMITED BY SIZE INTO LINHA-HOLERITE
+               WRITE LINHA-HOLERITE
+           END-IF.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           STRING "SALARIO LIQUIDO ........ " WRK-SALARIO-LIQUIDO
+               DELIMITED BY SIZE INTO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+           MOVE SPACES TO LINHA-HOLERITE.
+           MOVE ALL "-" TO LINHA-HOLERITE.
+           WRITE LINHA-HOLERITE.
+
+      *----------------------------------------------------------------*
+      * ACUMULA OS VALORES DO FUNCIONARIO CORRENTE NO ARQUIVO DE        *
+      * TOTAIS ACUMULADOS DO ANO (ANO-A-DATA), ZERANDO NA VIRADA DE ANO.*
+      *----------------------------------------------------------------*
+       5000-ATUALIZA-YTD.
+           MOVE "N" TO WRK-YTD-ACHADO.
+           MOVE FUNCIONARIO-CODIGO TO YTD-CODIGO.
+
+           READ ARQUIVO-YTD
+               INVALID KEY
+                   MOVE "N" TO WRK-YTD-ACHADO
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-YTD-ACHADO
+           END-READ.
+
+           IF WRK-YTD-ACHADO EQUAL "N"
+               OR YTD-ANO NOT EQUAL WRK-ANO-ATUAL
+               MOVE FUNCIONARIO-CODIGO TO YTD-CODIGO
+               MOVE WRK-ANO-ATUAL TO YTD-ANO
+               MOVE ZEROS TO YTD-BRUTO YTD-IR YTD-INSS YTD-FGTS
+                   YTD-LIQUIDO
+           END-IF.
+
+           ADD WRK-BRUTO           TO YTD-BRUTO.
+           ADD WRK-IR              TO YTD-IR.
+           ADD WRK-INSS            TO YTD-INSS.
+           ADD WRK-FGTS            TO YTD-FGTS.
+           ADD WRK-SALARIO-LIQUIDO TO YTD-LIQUIDO.
+
+           IF WRK-YTD-ACHADO EQUAL "S"
+               REWRITE YTD-REGISTRO
+           ELSE
+               WRITE YTD-REGISTRO
+           END-IF.
