@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG41.
+      *    RELATORIO DE ETIQUETAS DE ENDERECAMENTO (MALA DIRETA),
+      *     3 ETIQUETAS POR LINHA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+           ASSIGN TO "cliente.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-TELEFONE
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-ETIQUETAS
+           ASSIGN TO "clientes_etiquetas.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE.
+           05 WRK-NOME     PIC A(15).
+           05 WRK-IDADE    PIC 9(2).
+           05 FILLER       PIC X.
+           05 WRK-EMAIL    PIC A(20).
+           05 FILLER       PIC X.
+           05 WRK-TELEFONE PIC 9(11).
+           05 FILLER       PIC X.
+           05 WRK-DATA-NASCIMENTO PIC 9(8).
+
+       FD  ARQUIVO-ETIQUETAS.
+       01  LINHA-ETIQUETA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-ARQUIVO    PIC A(1) VALUE "N".
+       77  WRK-COLUNA         PIC 9(1) VALUE 1.
+       77  WRK-ETIQUETA       PIC X(26) VALUE SPACES.
+
+       01  WRK-LINHA-ETIQUETAS.
+           05 WRK-ETIQUETA-1  PIC X(26) VALUE SPACES.
+           05 FILLER          PIC X.
+           05 WRK-ETIQUETA-2  PIC X(26) VALUE SPACES.
+           05 FILLER          PIC X.
+           05 WRK-ETIQUETA-3  PIC X(26) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN OUTPUT ARQUIVO-ETIQUETAS.
+
+           PERFORM LE-CLIENTE.
+           PERFORM MONTA-ETIQUETA UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+           IF WRK-COLUNA NOT EQUAL 1
+               PERFORM GRAVA-LINHA-ETIQUETAS
+           END-IF.
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-ETIQUETAS.
+           STOP RUN.
+
+       LE-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       MONTA-ETIQUETA.
+           MOVE SPACES TO WRK-ETIQUETA.
+           STRING WRK-NOME DELIMITED BY SIZE INTO WRK-ETIQUETA.
+
+           IF WRK-COLUNA EQUAL 1
+               MOVE WRK-ETIQUETA TO WRK-ETIQUETA-1
+           END-IF.
+           IF WRK-COLUNA EQUAL 2
+               MOVE WRK-ETIQUETA TO WRK-ETIQUETA-2
+           END-IF.
+           IF WRK-COLUNA EQUAL 3
+               MOVE WRK-ETIQUETA TO WRK-ETIQUETA-3
+               PERFORM GRAVA-LINHA-ETIQUETAS
+           END-IF.
+
+           IF WRK-COLUNA EQUAL 3
+               MOVE 1 TO WRK-COLUNA
+           ELSE
+               ADD 1 TO WRK-COLUNA
+           END-IF.
+
+           PERFORM LE-CLIENTE.
+
+       GRAVA-LINHA-ETIQUETAS.
+           MOVE SPACES TO LINHA-ETIQUETA.
+           MOVE WRK-LINHA-ETIQUETAS TO LINHA-ETIQUETA.
+           WRITE LINHA-ETIQUETA.
+
+           MOVE SPACES TO WRK-ETIQUETA-1.
+           MOVE SPACES TO WRK-ETIQUETA-2.
+           MOVE SPACES TO WRK-ETIQUETA-3.
