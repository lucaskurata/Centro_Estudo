@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG38.
+      *    EXTRATO EM CSV DO ARQUIVO DE FUNCIONARIOS, PARA A FOLHA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-CSV
+           ASSIGN TO "funcionarios_extrato.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+
+       FD  ARQUIVO-CSV.
+       01  LINHA-CSV PIC X(150).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-ARQUIVO     PIC A(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-CSV.
+
+           PERFORM LE-FUNCIONARIO.
+           PERFORM SELECIONA-FUNCIONARIO UNTIL WRK-FIM-ARQUIVO EQUAL
+               "S".
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-CSV.
+           STOP RUN.
+
+       LE-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       SELECIONA-FUNCIONARIO.
+           IF FUNCIONARIO-ATIVO
+               PERFORM GRAVA-LINHA-CSV
+           END-IF.
+           PERFORM LE-FUNCIONARIO.
+
+       GRAVA-LINHA-CSV.
+           MOVE SPACES TO LINHA-CSV.
+           STRING FUNCIONARIO-CODIGO   DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  FUNCIONARIO-NOME     DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  FUNCIONARIO-ENDERECO DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  FUNCIONARIO-TELEFONE DELIMITED BY SIZE
+                  ","                  DELIMITED BY SIZE
+                  FUNCIONARIO-EMAIL    DELIMITED BY SIZE
+               INTO LINHA-CSV.
+           WRITE LINHA-CSV.
