@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG37.
+      *    RELATORIO DO ARQUIVO DE FUNCIONARIOS, ORDENADO POR NOME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT SORT-FUNCIONARIOS
+           ASSIGN TO "funcsort.tmp".
+
+           SELECT ARQUIVO-DIRETORIO
+           ASSIGN TO "diretorio_funcionarios.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+
+       SD  SORT-FUNCIONARIOS.
+       01  SORT-FUNCIONARIO-REGISTRO.
+           05 SORT-CODIGO     PIC 9(4).
+           05 SORT-NOME       PIC X(20).
+           05 SORT-TELEFONE   PIC X(15).
+           05 SORT-EMAIL      PIC X(30).
+
+       FD  ARQUIVO-DIRETORIO.
+       01  LINHA-DIRETORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-SORT           PIC A(1) VALUE "N".
+       77  WRK-FIM-ARQUIVO        PIC A(1) VALUE "N".
+       77  WRK-CONTADOR-LINHA     PIC 9(3) VALUE ZEROS.
+       77  WRK-CODIGO-EDITADO     PIC 9(4).
+
+           COPY "CABECALHO-RODAPE.cpy".
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           SORT SORT-FUNCIONARIOS
+               ON ASCENDING KEY SORT-NOME
+               INPUT PROCEDURE IS FILTRA-FUNCIONARIOS
+               OUTPUT PROCEDURE IS GERA-RELATORIO.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      * SELECIONA PARA O RELATORIO SOMENTE OS FUNCIONARIOS ATIVOS.      *
+      *----------------------------------------------------------------*
+       FILTRA-FUNCIONARIOS.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           PERFORM LE-FUNCIONARIO.
+           PERFORM SELECIONA-FUNCIONARIO UNTIL WRK-FIM-ARQUIVO
+               EQUAL "S".
+           CLOSE ARQUIVO-FUNCIONARIO.
+
+       LE-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       SELECIONA-FUNCIONARIO.
+           IF FUNCIONARIO-ATIVO
+               RELEASE SORT-FUNCIONARIO-REGISTRO FROM
+                   FUNCIONARIO-REGISTRO
+           END-IF.
+           PERFORM LE-FUNCIONARIO.
+
+       GERA-RELATORIO.
+           OPEN OUTPUT ARQUIVO-DIRETORIO.
+           PERFORM IMPRIME-CABECALHO.
+           PERFORM OBTEM-PROXIMO-REGISTRO.
+           PERFORM IMPRIME-LINHA UNTIL WRK-FIM-SORT EQUAL "S".
+           PERFORM IMPRIME-RODAPE.
+           CLOSE ARQUIVO-DIRETORIO.
+
+       OBTEM-PROXIMO-REGISTRO.
+           RETURN SORT-FUNCIONARIOS
+               AT END
+                   MOVE "S" TO WRK-FIM-SORT
+           END-RETURN.
+
+       IMPRIME-CABECALHO.
+           ADD 1 TO WRK-CONTADOR-LINHA.
+           MOVE "DIRETORIO DE FUNCIONARIOS - ORDEM ALFABETICA" TO
+               CAB-ROD-TITULO.
+           ACCEPT CAB-ROD-DATA-EMISSAO FROM DATE YYYYMMDD.
+           ADD 1 TO CAB-ROD-PAGINA.
+
+           MOVE SPACES TO LINHA-DIRETORIO.
+           STRING CAB-ROD-TITULO    DELIMITED BY SIZE
+                  "  EMITIDO EM: "  DELIMITED BY SIZE
+                  CAB-ROD-DATA-EMISSAO DELIMITED BY SIZE
+                  "  PAGINA: "      DELIMITED BY SIZE
+                  CAB-ROD-PAGINA    DELIMITED BY SIZE
+               INTO LINHA-DIRETORIO.
+           WRITE LINHA-DIRETORIO.
+           MOVE SPACES TO LINHA-DIRETORIO.
+           MOVE "CODIGO  NOME                  TELEFONE       EMAIL"
+               TO LINHA-DIRETORIO.
+           WRITE LINHA-DIRETORIO.
+           MOVE ZEROS TO WRK-CONTADOR-LINHA.
+
+       IMPRIME-RODAPE.
+           MOVE SPACES TO LINHA-DIRETORIO.
+           STRING CAB-ROD-MENSAGEM-FIM DELIMITED BY SIZE
+                  " - TOTAL DE LINHAS: " DELIMITED BY SIZE
+                  CAB-ROD-TOTAL-LINHAS   DELIMITED BY SIZE
+               INTO LINHA-DIRETORIO.
+           WRITE LINHA-DIRETORIO.
+
+       IMPRIME-LINHA.
+           ADD 1 TO WRK-CONTADOR-LINHA.
+           ADD 1 TO CAB-ROD-TOTAL-LINHAS.
+           IF WRK-CONTADOR-LINHA GREATER 50
+               PERFORM IMPRIME-CABECALHO
+           END-IF.
+
+           MOVE SORT-CODIGO TO WRK-CODIGO-EDITADO.
+           MOVE SPACES TO LINHA-DIRETORIO.
+           STRING WRK-CODIGO-EDITADO   DELIMITED BY SIZE
+                  "  "                 DELIMITED BY SIZE
+                  SORT-NOME            DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  SORT-TELEFONE        DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  SORT-EMAIL           DELIMITED BY SIZE
+               INTO LINHA-DIRETORIO.
+           WRITE LINHA-DIRETORIO.
+
+           PERFORM OBTEM-PROXIMO-REGISTRO.
