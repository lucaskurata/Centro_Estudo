@@ -10,6 +10,14 @@
            ORGANIZATION IS INDEXED
            RECORD KEY IS FUNCIONARIO-CODIGO
            ACCESS MODE IS DYNAMIC.
+
+           SELECT ARQUIVO-AUDITORIA
+           ASSIGN TO "funcionarios_auditoria.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ARQUIVO-CHECKPOINT
+           ASSIGN TO "funcionarios_checkpoint.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-FUNCIONARIO.
@@ -19,22 +27,209 @@
            05 FUNCIONARIO-ENDERECO PIC X(50).
            05 FUNCIONARIO-TELEFONE PIC X(15).
            05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+
+       FD  ARQUIVO-AUDITORIA.
+       01  AUDITORIA-REGISTRO.
+           05 AUD-CODIGO         PIC 9(4).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-CAMPO          PIC X(25).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-VALOR-ANTIGO   PIC X(30).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-VALOR-NOVO     PIC X(30).
+           05 FILLER             PIC X VALUE SPACE.
+           05 AUD-DATA-HORA      PIC X(14).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  CHECKPOINT-REGISTRO.
+           05 CKPT-CODIGO        PIC 9(4).
 
        WORKING-STORAGE SECTION.
 
-       77  CONFIRMA-ALTERACAO PIC A(1).
-       77  ALTERACAO          PIC 9(1).
+       77  ALTERACAO          PIC 9(2).
        77  MUDANCA            PIC 9(1).
        77  WRK-REPLACE        PIC X(20).
+       77  WRK-OPCAO          PIC 9(1) VALUE ZEROS.
+       77  WRK-INCLUSAO-OK    PIC A(1) VALUE "N".
+       77  WRK-TENTA-OUTRO    PIC A(1) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO    PIC A(1) VALUE "N".
+       77  WRK-NAVEGACAO      PIC A(1) VALUE SPACES.
+       77  CONFIRMA-EXCLUSAO  PIC A(1) VALUE SPACES.
+       77  WRK-CAMPO-NOME     PIC X(25) VALUE SPACES.
+       77  WRK-VALOR-ANTIGO   PIC X(30) VALUE SPACES.
+       77  WRK-VALOR-NOVO     PIC X(30) VALUE SPACES.
+       77  WRK-SALARIO-EDITADO PIC Z(5)9.99.
+       77  WRK-DATA-ATUAL     PIC 9(8) VALUE ZEROS.
+       77  WRK-HORA-ATUAL     PIC 9(6) VALUE ZEROS.
+       77  WRK-TELEFONE-OK    PIC A(1) VALUE "N".
+       77  WRK-EMAIL-OK       PIC A(1) VALUE "N".
+       77  WRK-AT-COUNT       PIC 9(2) VALUE ZEROS.
+       77  WRK-INCLUI-INATIVOS PIC A(1) VALUE "N".
+       77  WRK-CKPT-EXISTE     PIC A(1) VALUE "N".
+       77  WRK-RETOMAR         PIC A(1) VALUE "N".
+       77  WRK-NOME-OK         PIC A(1) VALUE "N".
+       77  WRK-MODO-DIRETO     PIC A(1) VALUE "N".
+       77  WRK-DEPARTAMENTO-OK PIC A(1) VALUE "N".
+       77  WRK-SALARIO-OK      PIC A(1) VALUE "N".
+       77  WRK-DATA-ADMIS-OK   PIC A(1) VALUE "N".
+       77  WRK-MES-ADMISSAO    PIC 9(2).
+       77  WRK-DIA-ADMISSAO    PIC 9(2).
 
        PROCEDURE DIVISION.
        PROGRA-BEGIN.
            OPEN I-O ARQUIVO-FUNCIONARIO.
-               PERFORM PERCORRE-ARQUIVO.
+           OPEN EXTEND ARQUIVO-AUDITORIA.
+           PERFORM EXIBE-MENU-PRINCIPAL.
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-AUDITORIA.
+           GO TO PROGRAM-DONE.
+
+       EXIBE-MENU-PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY "MANUTENCAO DO ARQUIVO DE FUNCIONARIOS".
+           DISPLAY "1 - Consultar/alterar funcionario".
+           DISPLAY "2 - Incluir novo funcionario".
+           DISPLAY "3 - Consultar direto pelo codigo".
+           DISPLAY "0 - Encerrar".
+           ACCEPT WRK-OPCAO.
+
+           IF WRK-OPCAO EQUAL 1
+               PERFORM PERCORRE-ARQUIVO
+           END-IF.
+
+           IF WRK-OPCAO EQUAL 2
+               PERFORM INCLUI-FUNCIONARIO
+           END-IF.
+
+           IF WRK-OPCAO EQUAL 3
+               PERFORM CONSULTA-DIRETA
+           END-IF.
+
+           IF WRK-OPCAO NOT EQUAL 0
+               PERFORM EXIBE-MENU-PRINCIPAL
+           END-IF.
+
+       INCLUI-FUNCIONARIO.
+           MOVE "N" TO WRK-INCLUSAO-OK.
+           MOVE "N" TO WRK-NOME-OK.
+           PERFORM PEDE-NOME UNTIL WRK-NOME-OK EQUAL "S".
+           DISPLAY "Digite o endereco: ".
+           ACCEPT FUNCIONARIO-ENDERECO.
+           MOVE "N" TO WRK-TELEFONE-OK.
+           PERFORM PEDE-TELEFONE UNTIL WRK-TELEFONE-OK EQUAL "S".
+           MOVE "N" TO WRK-EMAIL-OK.
+           PERFORM PEDE-EMAIL UNTIL WRK-EMAIL-OK EQUAL "S".
+           MOVE "N" TO WRK-DEPARTAMENTO-OK.
+           PERFORM PEDE-DEPARTAMENTO UNTIL WRK-DEPARTAMENTO-OK
+               EQUAL "S".
+           MOVE "N" TO WRK-SALARIO-OK.
+           PERFORM PEDE-SALARIO UNTIL WRK-SALARIO-OK EQUAL "S".
+           MOVE "N" TO WRK-DATA-ADMIS-OK.
+           PERFORM PEDE-DATA-ADMISSAO UNTIL WRK-DATA-ADMIS-OK
+               EQUAL "S".
+           MOVE "A" TO FUNCIONARIO-STATUS.
+
+           PERFORM GRAVA-FUNCIONARIO UNTIL WRK-INCLUSAO-OK EQUAL "S".
+
+       GRAVA-FUNCIONARIO.
+           DISPLAY "Digite o codigo do novo funcionario: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           WRITE FUNCIONARIO-REGISTRO
+               INVALID KEY
+                   DISPLAY "CODIGO " FUNCIONARIO-CODIGO
+                       " JA CADASTRADO - DIGITE OUTRO CODIGO."
+                   DISPLAY "Deseja desistir da inclusao? (S/N)"
+                   ACCEPT WRK-TENTA-OUTRO
+                   IF WRK-TENTA-OUTRO EQUAL "S"
+                       MOVE "S" TO WRK-INCLUSAO-OK
+                   END-IF
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-INCLUSAO-OK
+           END-WRITE.
+
+       PERCORRE-ARQUIVO.
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           MOVE "N" TO WRK-RETOMAR.
+           MOVE "N" TO WRK-MODO-DIRETO.
+           DISPLAY "Incluir funcionarios inativos na consulta? (S/N)".
+           ACCEPT WRK-INCLUI-INATIVOS.
 
-           PERCORRE-ARQUIVO.
-           READ ARQUIVO-FUNCIONARIO RECORD AT END
-           PERFORM EXIBE-CAMPOS.
+           PERFORM LE-CHECKPOINT.
+           IF WRK-CKPT-EXISTE EQUAL "S"
+               DISPLAY "CHECKPOINT ENCONTRADO NO FUNCIONARIO "
+                   CKPT-CODIGO "."
+               DISPLAY "Retomar a consulta a partir dali? (S/N)"
+               ACCEPT WRK-RETOMAR
+               IF WRK-RETOMAR EQUAL "S" OR WRK-RETOMAR EQUAL "s"
+                   MOVE CKPT-CODIGO TO FUNCIONARIO-CODIGO
+                   START ARQUIVO-FUNCIONARIO KEY IS GREATER THAN
+                       FUNCIONARIO-CODIGO
+                       INVALID KEY
+                           DISPLAY "NENHUM FUNCIONARIO APOS O "
+                               "CHECKPOINT - NADA A EXIBIR."
+                           MOVE "S" TO WRK-FIM-ARQUIVO
+                           PERFORM LIMPA-CHECKPOINT
+                   END-START
+               END-IF
+           END-IF.
+
+           IF WRK-FIM-ARQUIVO NOT EQUAL "S"
+               PERFORM LE-PROXIMO-FUNCIONARIO
+           END-IF.
+
+           PERFORM EXIBE-CAMPOS UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+       LE-PROXIMO-FUNCIONARIO.
+           PERFORM LE-PROXIMO-FISICO.
+           PERFORM LE-PROXIMO-FISICO
+               UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+               OR WRK-INCLUI-INATIVOS EQUAL "S"
+               OR FUNCIONARIO-ATIVO.
+
+       LE-PROXIMO-FISICO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   DISPLAY "FIM DO ARQUIVO DE FUNCIONARIOS."
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+                   IF WRK-MODO-DIRETO NOT EQUAL "S"
+                       PERFORM LIMPA-CHECKPOINT
+                   END-IF
+           END-READ.
+
+       LE-ANTERIOR-FUNCIONARIO.
+           PERFORM LE-ANTERIOR-FISICO.
+           PERFORM LE-ANTERIOR-FISICO
+               UNTIL WRK-INCLUI-INATIVOS EQUAL "S" OR FUNCIONARIO-ATIVO.
+
+       LE-ANTERIOR-FISICO.
+           READ ARQUIVO-FUNCIONARIO PREVIOUS RECORD
+               AT END
+                   DISPLAY "INICIO DO ARQUIVO DE FUNCIONARIOS."
+           END-READ.
+
+       CONSULTA-DIRETA.
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           MOVE "S" TO WRK-MODO-DIRETO.
+           DISPLAY "Digite o codigo do funcionario: ".
+           ACCEPT FUNCIONARIO-CODIGO.
+
+           READ ARQUIVO-FUNCIONARIO
+               INVALID KEY
+                   DISPLAY "FUNCIONARIO " FUNCIONARIO-CODIGO
+                       " NAO ENCONTRADO."
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+           IF WRK-FIM-ARQUIVO NOT EQUAL "S"
+               PERFORM EXIBE-CAMPOS UNTIL WRK-FIM-ARQUIVO EQUAL "S"
+           END-IF.
 
        EXIBE-CAMPOS.
            DISPLAY FUNCIONARIO-CODIGO.
@@ -42,17 +237,37 @@
            DISPLAY FUNCIONARIO-ENDERECO.
            DISPLAY FUNCIONARIO-TELEFONE.
            DISPLAY FUNCIONARIO-EMAIL.
+           DISPLAY FUNCIONARIO-DEPARTAMENTO.
+           DISPLAY FUNCIONARIO-SALARIO-BASE.
+           DISPLAY FUNCIONARIO-DATA-ADMISSAO.
+           DISPLAY FUNCIONARIO-STATUS.
+
+           IF WRK-MODO-DIRETO NOT EQUAL "S"
+               PERFORM GRAVA-CHECKPOINT
+           END-IF.
 
            DISPLAY "====================".
-           DISPLAY "Deseja alterar algum campo? (S/N)".
-           ACCEPT CONFIRMA-ALTERACAO.
+           DISPLAY "N-Proximo  P-Anterior  S-Alterar  0-Sair".
+           ACCEPT WRK-NAVEGACAO.
+
+           IF WRK-NAVEGACAO EQUAL "N" OR WRK-NAVEGACAO EQUAL "n"
+               PERFORM LE-PROXIMO-FUNCIONARIO
+           END-IF.
 
-           IF CONFIRMA-ALTERACAO EQUAL "N"
-               GO TO PROGRAM-DONE.
+           IF WRK-NAVEGACAO EQUAL "P" OR WRK-NAVEGACAO EQUAL "p"
+               PERFORM LE-ANTERIOR-FUNCIONARIO
+           END-IF.
 
-           IF CONFIRMA-ALTERACAO EQUAL "S"
-               PERFORM REALIZA-ALTERACAO.
+           IF WRK-NAVEGACAO EQUAL "S" OR WRK-NAVEGACAO EQUAL "s"
+               PERFORM REALIZA-ALTERACAO
+           END-IF.
 
+           IF WRK-NAVEGACAO EQUAL "0"
+               IF WRK-MODO-DIRETO NOT EQUAL "S"
+                   PERFORM LIMPA-CHECKPOINT
+               END-IF
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
 
        REALIZA-ALTERACAO.
            DISPLAY "1- FUNCIONARIO-CODIGO".
@@ -60,45 +275,221 @@
            DISPLAY "3-FUNCIONARIO-ENDERECO".
            DISPLAY "4-FUNCIONARIO-TELEFONE".
            DISPLAY "5-FUNCIONARIO-EMAIL".
+           DISPLAY "6-FUNCIONARIO-DEPARTAMENTO".
+           DISPLAY "7-FUNCIONARIO-SALARIO-BASE".
+           DISPLAY "8-FUNCIONARIO-DATA-ADMISSAO".
+           DISPLAY "9-EXCLUIR FUNCIONARIO".
+           DISPLAY "10-MARCAR COMO INATIVO (DESLIGADO)".
            DISPLAY " ".
 
-           DISPLAY "Qual campo quer alterar? (1,2,3,4,5/0)".
+           DISPLAY "Campo a alterar? (1-8/9 exclui/10 inativa/0 sai)".
            ACCEPT ALTERACAO.
 
-           IF ALTERACAO EQUAL 1 OR ALTERACAO EQUAL 2 OR ALTERACAO
+           IF ALTERACAO EQUAL 1
+               DISPLAY "CODIGO E A CHAVE DO ARQUIVO E NAO PODE SER "
+                   "ALTERADO."
+               DISPLAY "EXCLUA O FUNCIONARIO E INCLUA NOVAMENTE COM O "
+                   "CODIGO CORRETO."
+           END-IF.
+
+           IF ALTERACAO EQUAL 2 OR ALTERACAO
                EQUAL 3 OR ALTERACAO EQUAL 4 OR ALTERACAO EQUAL 5
+               OR ALTERACAO EQUAL 6 OR ALTERACAO EQUAL 7 OR ALTERACAO
+               EQUAL 8
                PERFORM REALIZA-PERGUNTA.
-           IF ALTERACAO EQUAL 0
-               GO TO PROGRAM-DONE.
+
+           IF ALTERACAO EQUAL 9
+               PERFORM EXCLUI-FUNCIONARIO.
+
+           IF ALTERACAO EQUAL 10
+               PERFORM INATIVA-FUNCIONARIO.
+
+       EXCLUI-FUNCIONARIO.
+           DISPLAY "Confirma a exclusao de " FUNCIONARIO-CODIGO
+               " - " FUNCIONARIO-NOME " ? (S/N)".
+           ACCEPT CONFIRMA-EXCLUSAO.
+
+           IF CONFIRMA-EXCLUSAO EQUAL "S" OR CONFIRMA-EXCLUSAO
+               EQUAL "s"
+               DELETE ARQUIVO-FUNCIONARIO RECORD
+               DISPLAY "FUNCIONARIO EXCLUIDO DO ARQUIVO."
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       INATIVA-FUNCIONARIO.
+           MOVE "FUNCIONARIO-STATUS" TO WRK-CAMPO-NOME.
+           MOVE FUNCIONARIO-STATUS TO WRK-VALOR-ANTIGO.
+           MOVE "I" TO FUNCIONARIO-STATUS.
+           MOVE FUNCIONARIO-STATUS TO WRK-VALOR-NOVO.
+           PERFORM REESCREVE.
+           DISPLAY "FUNCIONARIO MARCADO COMO INATIVO.".
 
        REALIZA-PERGUNTA.
            MOVE "Y" TO MUDANCA.
-           IF ALTERACAO EQUAL 1
-               DISPLAY "Digite o novo c�digo: "
-               ACCEPT FUNCIONARIO-CODIGO.
-
            IF ALTERACAO EQUAL 2
-               DISPLAY "Digite o novo nome: "
-               ACCEPT FUNCIONARIO-NOME.
+               MOVE "FUNCIONARIO-NOME" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-NOME TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-NOME-OK
+               PERFORM PEDE-NOME UNTIL WRK-NOME-OK EQUAL "S"
+               MOVE FUNCIONARIO-NOME TO WRK-VALOR-NOVO.
 
            IF ALTERACAO EQUAL 3
+               MOVE "FUNCIONARIO-ENDERECO" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-ENDERECO TO WRK-VALOR-ANTIGO
                DISPLAY "Digite o novo endereco: "
-               ACCEPT FUNCIONARIO-ENDERECO.
+               ACCEPT FUNCIONARIO-ENDERECO
+               MOVE FUNCIONARIO-ENDERECO TO WRK-VALOR-NOVO.
 
            IF ALTERACAO EQUAL 4
-               DISPLAY "Digite o novo telefone: "
-               ACCEPT FUNCIONARIO-TELEFONE.
+               MOVE "FUNCIONARIO-TELEFONE" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-TELEFONE TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-TELEFONE-OK
+               PERFORM PEDE-TELEFONE UNTIL WRK-TELEFONE-OK EQUAL "S"
+               MOVE FUNCIONARIO-TELEFONE TO WRK-VALOR-NOVO.
 
            IF ALTERACAO EQUAL 5
-               DISPLAY "Digite o novo e-mail: "
-               ACCEPT FUNCIONARIO-EMAIL.
+               MOVE "FUNCIONARIO-EMAIL" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-EMAIL TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-EMAIL-OK
+               PERFORM PEDE-EMAIL UNTIL WRK-EMAIL-OK EQUAL "S"
+               MOVE FUNCIONARIO-EMAIL TO WRK-VALOR-NOVO.
+
+           IF ALTERACAO EQUAL 6
+               MOVE "FUNCIONARIO-DEPARTAMENTO" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-DEPARTAMENTO TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-DEPARTAMENTO-OK
+               PERFORM PEDE-DEPARTAMENTO
+                   UNTIL WRK-DEPARTAMENTO-OK EQUAL "S"
+               MOVE FUNCIONARIO-DEPARTAMENTO TO WRK-VALOR-NOVO.
+
+           IF ALTERACAO EQUAL 7
+               MOVE "FUNCIONARIO-SALARIO-BASE" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-SALARIO-BASE TO WRK-SALARIO-EDITADO
+               MOVE WRK-SALARIO-EDITADO TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-SALARIO-OK
+               PERFORM PEDE-SALARIO UNTIL WRK-SALARIO-OK EQUAL "S"
+               MOVE FUNCIONARIO-SALARIO-BASE TO WRK-SALARIO-EDITADO
+               MOVE WRK-SALARIO-EDITADO TO WRK-VALOR-NOVO.
+
+           IF ALTERACAO EQUAL 8
+               MOVE "FUNCIONARIO-DATA-ADMISSAO" TO WRK-CAMPO-NOME
+               MOVE FUNCIONARIO-DATA-ADMISSAO TO WRK-VALOR-ANTIGO
+               MOVE "N" TO WRK-DATA-ADMIS-OK
+               PERFORM PEDE-DATA-ADMISSAO
+                   UNTIL WRK-DATA-ADMIS-OK EQUAL "S"
+               MOVE FUNCIONARIO-DATA-ADMISSAO TO WRK-VALOR-NOVO.
 
            PERFORM REESCREVE.
 
+       PEDE-NOME.
+           DISPLAY "Digite o novo nome: ".
+           ACCEPT FUNCIONARIO-NOME.
+
+           IF FUNCIONARIO-NOME EQUAL SPACES
+               DISPLAY "NOME INVALIDO - NAO PODE SER EM BRANCO."
+           ELSE
+               MOVE "S" TO WRK-NOME-OK
+           END-IF.
+
+       PEDE-TELEFONE.
+           DISPLAY "Digite o novo telefone (somente numeros): "
+           ACCEPT FUNCIONARIO-TELEFONE.
+
+           IF FUNCIONARIO-TELEFONE IS NUMERIC
+               MOVE "S" TO WRK-TELEFONE-OK
+           ELSE
+               DISPLAY "TELEFONE INVALIDO - DIGITE SOMENTE NUMEROS."
+           END-IF.
+
+       PEDE-EMAIL.
+           DISPLAY "Digite o novo e-mail: "
+           ACCEPT FUNCIONARIO-EMAIL.
+
+           MOVE ZEROS TO WRK-AT-COUNT.
+           INSPECT FUNCIONARIO-EMAIL TALLYING WRK-AT-COUNT
+               FOR ALL "@".
+
+           IF WRK-AT-COUNT GREATER ZERO
+               MOVE "S" TO WRK-EMAIL-OK
+           ELSE
+               DISPLAY "E-MAIL INVALIDO - DEVE CONTER UM '@'."
+           END-IF.
+
+       PEDE-DEPARTAMENTO.
+           DISPLAY "Digite o novo departamento: ".
+           ACCEPT FUNCIONARIO-DEPARTAMENTO.
+
+           IF FUNCIONARIO-DEPARTAMENTO EQUAL SPACES
+               DISPLAY "DEPARTAMENTO INVALIDO - NAO PODE SER EM "
+                   "BRANCO."
+           ELSE
+               MOVE "S" TO WRK-DEPARTAMENTO-OK
+           END-IF.
+
+       PEDE-SALARIO.
+           DISPLAY "Digite o novo salario base: ".
+           ACCEPT FUNCIONARIO-SALARIO-BASE.
+
+           IF FUNCIONARIO-SALARIO-BASE IS NUMERIC
+               AND FUNCIONARIO-SALARIO-BASE GREATER ZERO
+               MOVE "S" TO WRK-SALARIO-OK
+           ELSE
+               DISPLAY "SALARIO INVALIDO - DIGITE UM VALOR NUMERICO "
+                   "MAIOR QUE ZERO."
+           END-IF.
+
+       PEDE-DATA-ADMISSAO.
+           DISPLAY "Digite a nova data de admissao (AAAAMMDD): ".
+           ACCEPT FUNCIONARIO-DATA-ADMISSAO.
+
+           MOVE FUNCIONARIO-DATA-ADMISSAO (5:2) TO WRK-MES-ADMISSAO.
+           MOVE FUNCIONARIO-DATA-ADMISSAO (7:2) TO WRK-DIA-ADMISSAO.
+
+           IF FUNCIONARIO-DATA-ADMISSAO IS NUMERIC
+               AND WRK-MES-ADMISSAO GREATER ZERO
+               AND WRK-MES-ADMISSAO NOT GREATER 12
+               AND WRK-DIA-ADMISSAO GREATER ZERO
+               AND WRK-DIA-ADMISSAO NOT GREATER 31
+               MOVE "S" TO WRK-DATA-ADMIS-OK
+           ELSE
+               DISPLAY "DATA INVALIDA - DIGITE NO FORMATO AAAAMMDD."
+           END-IF.
+
        REESCREVE.
            REWRITE FUNCIONARIO-REGISTRO.
+           PERFORM GRAVA-AUDITORIA.
 
-           CLOSE ARQUIVO-FUNCIONARIO.
+       GRAVA-AUDITORIA.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           MOVE FUNCIONARIO-CODIGO TO AUD-CODIGO.
+           MOVE WRK-CAMPO-NOME TO AUD-CAMPO.
+           MOVE WRK-VALOR-ANTIGO TO AUD-VALOR-ANTIGO.
+           MOVE WRK-VALOR-NOVO TO AUD-VALOR-NOVO.
+           STRING WRK-DATA-ATUAL WRK-HORA-ATUAL DELIMITED BY SIZE
+               INTO AUD-DATA-HORA.
+           WRITE AUDITORIA-REGISTRO.
+
+       LE-CHECKPOINT.
+           MOVE "N" TO WRK-CKPT-EXISTE.
+           OPEN INPUT ARQUIVO-CHECKPOINT.
+           READ ARQUIVO-CHECKPOINT
+               AT END
+                   MOVE "N" TO WRK-CKPT-EXISTE
+               NOT AT END
+                   MOVE "S" TO WRK-CKPT-EXISTE
+           END-READ.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       GRAVA-CHECKPOINT.
+           MOVE FUNCIONARIO-CODIGO TO CKPT-CODIGO.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       LIMPA-CHECKPOINT.
+           OPEN OUTPUT ARQUIVO-CHECKPOINT.
+           CLOSE ARQUIVO-CHECKPOINT.
 
        PROGRAM-DONE.
            STOP RUN.
