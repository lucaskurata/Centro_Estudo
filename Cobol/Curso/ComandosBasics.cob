@@ -3,6 +3,8 @@
       *================================================================*
        PROGRAM-ID. "Comandos basicos".
        AUTHOR. "LUCAS KURATA".
+      *    GRAVA UM REGISTRO REAL DE CONEXAO/SESSAO NO LOG, COM DATA E
+      *     HORA ATUAIS, ALEM DOS COMANDOS BASICOS DE DEMONSTRACAO.
       *================================================================*
        ENVIRONMENT                                     DIVISION.
       *=================================================================
@@ -16,16 +18,19 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                           SECTION.
       *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
        FILE-CONTROL.
+           SELECT ARQUIVO-LOG-CONEXAO
+           ASSIGN TO "log_conexao.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
       *=================================================================
        DATA                                            DIVISION.
       *=================================================================
       *-----------------------------------------------------------------
        FILE                                   SECTION.
       *-----------------------------------------------------------------
+       FD  ARQUIVO-LOG-CONEXAO.
+       01  LINHA-LOG-CONEXAO PIC X(80).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                     SECTION.
        77  WRK-NOMES                           PIC X(12) VALUE SPACES.
@@ -71,11 +76,30 @@
            END-IF
            MOVE "09" TO WS-DATA.
            MOVE 11 TO WS-HORA.
-           MOVE 1 TO TNI-DTAHORINI.
 
-      *     MOVE PGW-CODINS TO RD-CODIMSI.
+           ACCEPT TNI-DTAHORINI (1:8) FROM DATE YYYYMMDD.
+           ACCEPT TNI-DTAHORINI (9:6) FROM TIME.
+
+           DISPLAY "Digite a identificacao da sessao: ".
+           ACCEPT CH-CODIMSILIN.
+
+           MOVE SPACES TO WS-IMSILIN.
+           STRING "CCC" CH-CCCDES "-ERB" CH-ERBDES
+               DELIMITED BY SIZE INTO WS-IMSILIN.
+
+           OPEN EXTEND ARQUIVO-LOG-CONEXAO.
+
+           MOVE SPACES TO LINHA-LOG-CONEXAO.
+           STRING TNI-DTAHORINI   DELIMITED BY SIZE
+                  " SESSAO: "     DELIMITED BY SIZE
+                  CH-CODIMSILIN   DELIMITED BY SIZE
+                  " LINHA: "      DELIMITED BY SIZE
+                  WS-IMSILIN      DELIMITED BY SIZE
+               INTO LINHA-LOG-CONEXAO.
+           WRITE LINHA-LOG-CONEXAO.
+
+           CLOSE ARQUIVO-LOG-CONEXAO.
 
-      *     MOVE PGW-DATAHOR (1:14) TO WS-DATACONEX.
            IF WS-DATA  GREATER THAN WS-HORA
                DISPLAY "BELLZEBOSS"
            END-IF.
