@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG39.
+      *    RELATORIO DE CLIENTES POR FAIXA ETARIA, PARA MALA DIRETA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL ARQUIVO-CLIENTE
+           ASSIGN TO "cliente.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-TELEFONE
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-RELATORIO
+           ASSIGN TO "clientes_faixa_etaria.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE.
+           05 WRK-NOME     PIC A(15).
+           05 WRK-IDADE    PIC 9(2).
+           05 FILLER       PIC X.
+           05 WRK-EMAIL    PIC A(20).
+           05 FILLER       PIC X.
+           05 WRK-TELEFONE PIC 9(11).
+           05 FILLER       PIC X.
+           05 WRK-DATA-NASCIMENTO PIC 9(8).
+
+       FD  ARQUIVO-RELATORIO.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-ARQUIVO        PIC A(1) VALUE "N".
+       77  WRK-QTD-MENOR-25       PIC 9(5) VALUE ZEROS.
+       77  WRK-QTD-25-A-40        PIC 9(5) VALUE ZEROS.
+       77  WRK-QTD-40-A-60        PIC 9(5) VALUE ZEROS.
+       77  WRK-QTD-MAIOR-60       PIC 9(5) VALUE ZEROS.
+       77  WRK-QTD-EDITADA        PIC ZZZZ9.
+
+       77  WRK-DATA-ATUAL         PIC 9(8) VALUE ZEROS.
+       77  WRK-ANO-ATUAL          PIC 9(4) VALUE ZEROS.
+       77  WRK-ANO-NASC           PIC 9(4) VALUE ZEROS.
+       77  WRK-MES-DIA-NASC       PIC 9(4) VALUE ZEROS.
+       77  WRK-MES-DIA-ATUAL      PIC 9(4) VALUE ZEROS.
+       77  WRK-IDADE-CALCULADA    PIC 9(3) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN INPUT ARQUIVO-CLIENTE.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL (1:4) TO WRK-ANO-ATUAL.
+           MOVE WRK-DATA-ATUAL (5:4) TO WRK-MES-DIA-ATUAL.
+
+           PERFORM LE-CLIENTE.
+           PERFORM CLASSIFICA-CLIENTE UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+           PERFORM IMPRIME-RESUMO.
+
+           CLOSE ARQUIVO-CLIENTE.
+           CLOSE ARQUIVO-RELATORIO.
+           STOP RUN.
+
+       LE-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       CLASSIFICA-CLIENTE.
+           PERFORM CALCULA-IDADE.
+
+           IF WRK-IDADE-CALCULADA LESS 25
+               ADD 1 TO WRK-QTD-MENOR-25
+           ELSE
+               IF WRK-IDADE-CALCULADA NOT GREATER 40
+                   ADD 1 TO WRK-QTD-25-A-40
+               ELSE
+                   IF WRK-IDADE-CALCULADA NOT GREATER 60
+                       ADD 1 TO WRK-QTD-40-A-60
+                   ELSE
+                       ADD 1 TO WRK-QTD-MAIOR-60
+                   END-IF
+               END-IF
+           END-IF.
+
+           PERFORM LE-CLIENTE.
+
+      *----------------------------------------------------------------*
+      * DERIVA A IDADE DO CLIENTE A PARTIR DA DATA DE NASCIMENTO E DA   *
+      * DATA ATUAL, PARA QUE O RELATORIO NAO FIQUE DEFASADO.            *
+      *----------------------------------------------------------------*
+       CALCULA-IDADE.
+           MOVE WRK-DATA-NASCIMENTO (1:4) TO WRK-ANO-NASC.
+           MOVE WRK-DATA-NASCIMENTO (5:4) TO WRK-MES-DIA-NASC.
+
+           COMPUTE WRK-IDADE-CALCULADA EQUAL WRK-ANO-ATUAL -
+               WRK-ANO-NASC.
+
+           IF WRK-MES-DIA-ATUAL LESS WRK-MES-DIA-NASC
+               SUBTRACT 1 FROM WRK-IDADE-CALCULADA
+           END-IF.
+
+       IMPRIME-RESUMO.
+           MOVE SPACES TO LINHA-RELATORIO.
+           MOVE "CLIENTES POR FAIXA ETARIA" TO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-MENOR-25 TO WRK-QTD-EDITADA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "MENOS DE 25 ANOS ....... " WRK-QTD-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-25-A-40 TO WRK-QTD-EDITADA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "DE 25 A 40 ANOS ........ " WRK-QTD-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-40-A-60 TO WRK-QTD-EDITADA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "DE 40 A 60 ANOS ........ " WRK-QTD-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE WRK-QTD-MAIOR-60 TO WRK-QTD-EDITADA.
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "MAIS DE 60 ANOS ........ " WRK-QTD-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
