@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG43.
+      *    RELATORIO DE TOTAIS DE CONTROLE DO ARQUIVO DE FUNCIONARIOS,
+      *     PARA CONFERENCIA ENTRE RODADAS DO JOB NOTURNO.
+      *     COMPARA A QUANTIDADE DE REGISTROS E A SOMA DOS SALARIOS
+      *     COM OS TOTAIS DA RODADA ANTERIOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT OPTIONAL ARQUIVO-CONTROLE-ANTERIOR
+           ASSIGN TO "funcionarios_controle.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RELATORIO
+           ASSIGN TO "controle_totais_funcionarios.lst"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+
+       FD  ARQUIVO-CONTROLE-ANTERIOR.
+       01  CONTROLE-REGISTRO-ANTERIOR.
+           05 CTRL-ANT-QTD-REGISTROS   PIC 9(6).
+           05 CTRL-ANT-QTD-ATIVOS      PIC 9(6).
+           05 CTRL-ANT-QTD-INATIVOS    PIC 9(6).
+           05 CTRL-ANT-SOMA-SALARIOS   PIC 9(10)V99.
+           05 CTRL-ANT-SOMA-CODIGOS    PIC 9(10).
+
+       FD  ARQUIVO-RELATORIO.
+       01  LINHA-RELATORIO PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-ARQUIVO         PIC A(1) VALUE "N".
+       77  WRK-CONTROLE-ANTERIOR-OK PIC A(1) VALUE "N".
+       77  WRK-QTD-REGISTROS       PIC 9(6) VALUE ZEROS.
+       77  WRK-QTD-ATIVOS          PIC 9(6) VALUE ZEROS.
+       77  WRK-QTD-INATIVOS        PIC 9(6) VALUE ZEROS.
+       77  WRK-SOMA-SALARIOS       PIC 9(10)V99 VALUE ZEROS.
+       77  WRK-SOMA-CODIGOS        PIC 9(10) VALUE ZEROS.
+       77  WRK-SOMA-EDITADA        PIC Z(9)9,99.
+       77  WRK-SOMA-ANTERIOR-EDITADA PIC Z(9)9,99.
+       77  WRK-SOMA-CODIGOS-EDITADA PIC Z(9)9.
+       77  WRK-SOMA-CODIGOS-ANTERIOR-EDITADA PIC Z(9)9.
+
+           COPY "CABECALHO-RODAPE.cpy".
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-RELATORIO.
+
+           PERFORM LE-FUNCIONARIO.
+           PERFORM ACUMULA-TOTAIS UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+           PERFORM LE-CONTROLE-ANTERIOR.
+           PERFORM GRAVA-RELATORIO.
+           PERFORM GRAVA-CONTROLE-ATUAL.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-RELATORIO.
+           STOP RUN.
+
+       LE-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       ACUMULA-TOTAIS.
+           ADD 1 TO WRK-QTD-REGISTROS.
+           ADD FUNCIONARIO-SALARIO-BASE TO WRK-SOMA-SALARIOS.
+           ADD FUNCIONARIO-CODIGO TO WRK-SOMA-CODIGOS.
+
+           IF FUNCIONARIO-ATIVO
+               ADD 1 TO WRK-QTD-ATIVOS
+           ELSE
+               ADD 1 TO WRK-QTD-INATIVOS
+           END-IF.
+
+           PERFORM LE-FUNCIONARIO.
+
+       LE-CONTROLE-ANTERIOR.
+           MOVE "N" TO WRK-CONTROLE-ANTERIOR-OK.
+           OPEN INPUT ARQUIVO-CONTROLE-ANTERIOR.
+           READ ARQUIVO-CONTROLE-ANTERIOR
+               AT END
+                   MOVE "N" TO WRK-CONTROLE-ANTERIOR-OK
+               NOT AT END
+                   MOVE "S" TO WRK-CONTROLE-ANTERIOR-OK
+           END-READ.
+           CLOSE ARQUIVO-CONTROLE-ANTERIOR.
+
+      *----------------------------------------------------------------*
+      * GRAVA OS TOTAIS DA RODADA ATUAL E, SE HOUVER RODADA ANTERIOR,   *
+      * CONFERE SE A QUANTIDADE DE REGISTROS E A SOMA DOS SALARIOS      *
+      * BATEM COM A RODADA ANTERIOR.                                   *
+      *----------------------------------------------------------------*
+       GRAVA-RELATORIO.
+           MOVE WRK-SOMA-SALARIOS TO WRK-SOMA-EDITADA.
+           MOVE WRK-SOMA-CODIGOS  TO WRK-SOMA-CODIGOS-EDITADA.
+           MOVE WRK-QTD-REGISTROS TO CAB-ROD-TOTAL-LINHAS.
+           MOVE "CONTROLE DE TOTAIS - FUNCIONARIOS.DAT" TO
+               CAB-ROD-TITULO.
+           ACCEPT CAB-ROD-DATA-EMISSAO FROM DATE YYYYMMDD.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING CAB-ROD-TITULO       DELIMITED BY SIZE
+                  "  EMITIDO EM: "     DELIMITED BY SIZE
+                  CAB-ROD-DATA-EMISSAO DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "TOTAL DE REGISTROS: " WRK-QTD-REGISTROS
+                  "  ATIVOS: " WRK-QTD-ATIVOS
+                  "  INATIVOS: " WRK-QTD-INATIVOS
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "SOMA DOS SALARIOS BASE: " WRK-SOMA-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING "SOMA DE CONTROLE DOS CODIGOS: "
+                  WRK-SOMA-CODIGOS-EDITADA
+               DELIMITED BY SIZE INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+           IF WRK-CONTROLE-ANTERIOR-OK EQUAL "N"
+               MOVE SPACES TO LINHA-RELATORIO
+               MOVE "SEM RODADA ANTERIOR PARA CONFERENCIA." TO
+                   LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+           ELSE
+               MOVE CTRL-ANT-SOMA-SALARIOS TO
+                   WRK-SOMA-ANTERIOR-EDITADA
+               MOVE CTRL-ANT-SOMA-CODIGOS TO
+                   WRK-SOMA-CODIGOS-ANTERIOR-EDITADA
+               MOVE SPACES TO LINHA-RELATORIO
+               STRING "RODADA ANTERIOR - REGISTROS: "
+                      CTRL-ANT-QTD-REGISTROS
+                      "  SOMA DOS SALARIOS: "
+                      WRK-SOMA-ANTERIOR-EDITADA
+                      "  SOMA DOS CODIGOS: "
+                      WRK-SOMA-CODIGOS-ANTERIOR-EDITADA
+                   DELIMITED BY SIZE INTO LINHA-RELATORIO
+               WRITE LINHA-RELATORIO
+
+               MOVE SPACES TO LINHA-RELATORIO
+               IF WRK-QTD-REGISTROS EQUAL CTRL-ANT-QTD-REGISTROS
+                   AND WRK-SOMA-SALARIOS EQUAL CTRL-ANT-SOMA-SALARIOS
+                   AND WRK-SOMA-CODIGOS EQUAL CTRL-ANT-SOMA-CODIGOS
+                   MOVE "CONFERENCIA: OK - TOTAIS BATEM." TO
+                       LINHA-RELATORIO
+               ELSE
+                   MOVE "CONFERENCIA: DIVERGENTE - VERIFICAR RODADA."
+                       TO LINHA-RELATORIO
+               END-IF
+               WRITE LINHA-RELATORIO
+           END-IF.
+
+           MOVE SPACES TO LINHA-RELATORIO.
+           STRING CAB-ROD-MENSAGEM-FIM DELIMITED BY SIZE
+                  " - TOTAL DE LINHAS: " DELIMITED BY SIZE
+                  CAB-ROD-TOTAL-LINHAS   DELIMITED BY SIZE
+               INTO LINHA-RELATORIO.
+           WRITE LINHA-RELATORIO.
+
+       GRAVA-CONTROLE-ATUAL.
+           MOVE WRK-QTD-REGISTROS TO CTRL-ANT-QTD-REGISTROS.
+           MOVE WRK-QTD-ATIVOS    TO CTRL-ANT-QTD-ATIVOS.
+           MOVE WRK-QTD-INATIVOS  TO CTRL-ANT-QTD-INATIVOS.
+           MOVE WRK-SOMA-SALARIOS TO CTRL-ANT-SOMA-SALARIOS.
+           MOVE WRK-SOMA-CODIGOS  TO CTRL-ANT-SOMA-CODIGOS.
+
+           OPEN OUTPUT ARQUIVO-CONTROLE-ANTERIOR.
+           WRITE CONTROLE-REGISTRO-ANTERIOR.
+           CLOSE ARQUIVO-CONTROLE-ANTERIOR.
