@@ -0,0 +1,244 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG40.
+      *    PROGRAMA PARA MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DO
+      *     ARQUIVO INDEXADO DE CLIENTES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CLIENTE
+           ASSIGN TO "cliente.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-TELEFONE
+           ACCESS MODE IS DYNAMIC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-CLIENTE.
+       01  CLIENTE.
+           05 WRK-NOME     PIC A(15).
+           05 WRK-IDADE    PIC 9(2).
+           05 FILLER       PIC X.
+           05 WRK-EMAIL    PIC A(20).
+           05 FILLER       PIC X.
+           05 WRK-TELEFONE PIC 9(11).
+           05 FILLER       PIC X.
+           05 WRK-DATA-NASCIMENTO PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-OPCAO          PIC 9(1) VALUE ZEROS.
+       77  ALTERACAO          PIC 9(2).
+       77  WRK-INCLUSAO-OK    PIC A(1) VALUE "N".
+       77  WRK-TENTA-OUTRO    PIC A(1) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO    PIC A(1) VALUE "N".
+       77  WRK-NAVEGACAO      PIC A(1) VALUE SPACES.
+       77  CONFIRMA-EXCLUSAO  PIC A(1) VALUE SPACES.
+       77  WRK-TELEFONE-OK    PIC A(1) VALUE "N".
+       77  WRK-EMAIL-OK       PIC A(1) VALUE "N".
+       77  WRK-AT-COUNT       PIC 9(2) VALUE ZEROS.
+
+       77  WRK-DATA-ATUAL     PIC 9(8) VALUE ZEROS.
+       77  WRK-ANO-ATUAL      PIC 9(4) VALUE ZEROS.
+       77  WRK-MES-DIA-ATUAL  PIC 9(4) VALUE ZEROS.
+       77  WRK-ANO-NASC       PIC 9(4) VALUE ZEROS.
+       77  WRK-MES-DIA-NASC   PIC 9(4) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN I-O ARQUIVO-CLIENTE.
+           PERFORM EXIBE-MENU-PRINCIPAL.
+           CLOSE ARQUIVO-CLIENTE.
+           GO TO PROGRAM-DONE.
+
+       EXIBE-MENU-PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY "MANUTENCAO DO ARQUIVO DE CLIENTES".
+           DISPLAY "1 - Consultar/alterar cliente".
+           DISPLAY "2 - Incluir novo cliente".
+           DISPLAY "0 - Encerrar".
+           ACCEPT WRK-OPCAO.
+
+           IF WRK-OPCAO EQUAL 1
+               PERFORM PERCORRE-ARQUIVO
+           END-IF.
+
+           IF WRK-OPCAO EQUAL 2
+               PERFORM INCLUI-CLIENTE
+           END-IF.
+
+           IF WRK-OPCAO NOT EQUAL 0
+               PERFORM EXIBE-MENU-PRINCIPAL
+           END-IF.
+
+       INCLUI-CLIENTE.
+           MOVE "N" TO WRK-INCLUSAO-OK.
+           DISPLAY "Digite o nome: ".
+           ACCEPT WRK-NOME.
+           PERFORM PEDE-EMAIL.
+           DISPLAY "Digite a data de nascimento (AAAAMMDD): ".
+           ACCEPT WRK-DATA-NASCIMENTO.
+           PERFORM CALCULA-IDADE.
+
+           PERFORM GRAVA-CLIENTE UNTIL WRK-INCLUSAO-OK EQUAL "S".
+
+       GRAVA-CLIENTE.
+           PERFORM PEDE-TELEFONE-NOVO.
+
+           WRITE CLIENTE
+               INVALID KEY
+                   DISPLAY "TELEFONE " WRK-TELEFONE
+                       " JA CADASTRADO - DIGITE OUTRO TELEFONE."
+                   DISPLAY "Deseja desistir da inclusao? (S/N)"
+                   ACCEPT WRK-TENTA-OUTRO
+                   IF WRK-TENTA-OUTRO EQUAL "S"
+                       MOVE "S" TO WRK-INCLUSAO-OK
+                   END-IF
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-INCLUSAO-OK
+           END-WRITE.
+
+       PEDE-TELEFONE-NOVO.
+           DISPLAY "Digite o telefone (somente numeros): ".
+           ACCEPT WRK-TELEFONE.
+
+           IF WRK-TELEFONE IS NOT NUMERIC
+               DISPLAY "TELEFONE INVALIDO - DIGITE SOMENTE NUMEROS."
+               PERFORM PEDE-TELEFONE-NOVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+      * DERIVA A IDADE DO CLIENTE A PARTIR DA DATA DE NASCIMENTO E DA   *
+      * DATA ATUAL, PARA QUE O CADASTRO NAO FIQUE DEFASADO.             *
+      *----------------------------------------------------------------*
+       CALCULA-IDADE.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-ATUAL (1:4) TO WRK-ANO-ATUAL.
+           MOVE WRK-DATA-ATUAL (5:4) TO WRK-MES-DIA-ATUAL.
+
+           MOVE WRK-DATA-NASCIMENTO (1:4) TO WRK-ANO-NASC.
+           MOVE WRK-DATA-NASCIMENTO (5:4) TO WRK-MES-DIA-NASC.
+
+           COMPUTE WRK-IDADE EQUAL WRK-ANO-ATUAL - WRK-ANO-NASC.
+
+           IF WRK-MES-DIA-ATUAL LESS WRK-MES-DIA-NASC
+               SUBTRACT 1 FROM WRK-IDADE
+           END-IF.
+
+       PEDE-EMAIL.
+           MOVE "N" TO WRK-EMAIL-OK.
+           PERFORM UNTIL WRK-EMAIL-OK EQUAL "S"
+               DISPLAY "Digite o e-mail: "
+               ACCEPT WRK-EMAIL
+               MOVE ZEROS TO WRK-AT-COUNT
+               INSPECT WRK-EMAIL TALLYING WRK-AT-COUNT FOR ALL "@"
+               IF WRK-EMAIL NOT EQUAL SPACES AND WRK-AT-COUNT EQUAL 1
+                   MOVE "S" TO WRK-EMAIL-OK
+               ELSE
+                   DISPLAY "E-MAIL INVALIDO - DEVE CONTER UM '@'."
+               END-IF
+           END-PERFORM.
+
+       PERCORRE-ARQUIVO.
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM LE-PROXIMO-CLIENTE.
+           PERFORM EXIBE-CAMPOS UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+       LE-PROXIMO-CLIENTE.
+           READ ARQUIVO-CLIENTE NEXT RECORD
+               AT END
+                   DISPLAY "FIM DO ARQUIVO DE CLIENTES."
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       LE-ANTERIOR-CLIENTE.
+           READ ARQUIVO-CLIENTE PREVIOUS RECORD
+               AT END
+                   DISPLAY "INICIO DO ARQUIVO DE CLIENTES."
+           END-READ.
+
+       EXIBE-CAMPOS.
+           DISPLAY WRK-NOME.
+           DISPLAY WRK-IDADE.
+           DISPLAY WRK-EMAIL.
+           DISPLAY WRK-TELEFONE.
+           DISPLAY WRK-DATA-NASCIMENTO.
+
+           DISPLAY "====================".
+           DISPLAY "N-Proximo  P-Anterior  S-Alterar  0-Sair".
+           ACCEPT WRK-NAVEGACAO.
+
+           IF WRK-NAVEGACAO EQUAL "N" OR WRK-NAVEGACAO EQUAL "n"
+               PERFORM LE-PROXIMO-CLIENTE
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "P" OR WRK-NAVEGACAO EQUAL "p"
+               PERFORM LE-ANTERIOR-CLIENTE
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "S" OR WRK-NAVEGACAO EQUAL "s"
+               PERFORM REALIZA-ALTERACAO
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "0"
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       REALIZA-ALTERACAO.
+           DISPLAY "1-NOME  3-EMAIL".
+           DISPLAY "5-DATA DE NASCIMENTO  6-EXCLUIR CLIENTE".
+           DISPLAY " ".
+           DISPLAY "Campo a alterar? (1/3/5/6 exclui/0 sai)".
+           ACCEPT ALTERACAO.
+
+           IF ALTERACAO EQUAL 1 OR ALTERACAO EQUAL 3 OR ALTERACAO
+               EQUAL 5
+               PERFORM REALIZA-PERGUNTA.
+
+           IF ALTERACAO EQUAL 2
+               DISPLAY "IDADE E CALCULADA A PARTIR DA DATA DE "
+                   "NASCIMENTO E NAO PODE SER ALTERADA DIRETO."
+               DISPLAY "ALTERE O CAMPO 5 (DATA DE NASCIMENTO) PARA "
+                   "CORRIGIR A IDADE."
+           END-IF.
+
+           IF ALTERACAO EQUAL 4
+               DISPLAY "TELEFONE E A CHAVE DO ARQUIVO E NAO PODE SER "
+                   "ALTERADO."
+               DISPLAY "EXCLUA O CLIENTE E INCLUA NOVAMENTE COM O "
+                   "TELEFONE CORRETO."
+           END-IF.
+
+           IF ALTERACAO EQUAL 6
+               PERFORM EXCLUI-CLIENTE.
+
+       EXCLUI-CLIENTE.
+           DISPLAY "Confirma a exclusao de " WRK-TELEFONE
+               " - " WRK-NOME " ? (S/N)".
+           ACCEPT CONFIRMA-EXCLUSAO.
+
+           IF CONFIRMA-EXCLUSAO EQUAL "S" OR CONFIRMA-EXCLUSAO
+               EQUAL "s"
+               DELETE ARQUIVO-CLIENTE RECORD
+               DISPLAY "CLIENTE EXCLUIDO DO ARQUIVO."
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       REALIZA-PERGUNTA.
+           IF ALTERACAO EQUAL 1
+               DISPLAY "Digite o novo nome: "
+               ACCEPT WRK-NOME
+           END-IF.
+
+           IF ALTERACAO EQUAL 3
+               PERFORM PEDE-EMAIL
+           END-IF.
+
+           IF ALTERACAO EQUAL 5
+               DISPLAY "Digite a nova data de nascimento (AAAAMMDD): "
+               ACCEPT WRK-DATA-NASCIMENTO
+               PERFORM CALCULA-IDADE
+           END-IF.
+
+           REWRITE CLIENTE.
+
+       PROGRAM-DONE.
+           STOP RUN.
