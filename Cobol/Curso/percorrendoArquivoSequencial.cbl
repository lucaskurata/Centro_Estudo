@@ -1,52 +1,101 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT OPTIONAL DADOS
-               ASSIGN TO "cliente.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  DADOS.
-       01  CLIENTE.
-           05 WRK-NOME     PIC A(15).
-           05 WRK-IDADE    PIC 9(2).
-           05 FILLER       PIC X.
-           05 WRK-EMAIL    PIC A(20).
-           05 FILLER       PIC X.
-           05 WRK-TELEFONE PIC 9(11).
-
-       WORKING-STORAGE SECTION.
-       77  WRK-FIM-LEITURA   PIC A(3).
-
-       PROCEDURE DIVISION.
-       PROGRAM-BEGIN.
-
-           OPEN INPUT DADOS.
-               PERFORM PERCORRE-ARQUIVO UNTIL WRK-FIM-LEITURA
-               EQUAL "f".
-           CLOSE DADOS.
-
-       PROGRAM-DONE.
-           STOP RUN.
-
-       PERCORRE-ARQUIVO.
-           READ DADOS RECORD AT END
-           MOVE "fim" TO WRK-FIM-LEITURA.
-
-           PERFORM EXIBE-CAMPO.
-
-       EXIBE-CAMPO.
-           DISPLAY "Nome completo: " WRK-NOME.
-           DISPLAY "Idade: " WRK-IDADE.
-           DISPLAY "E-mail: " WRK-EMAIL.
-           DISPLAY "Telefone: " WRK-TELEFONE.
-           DISPLAY "===========================".
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL DADOS
+               ASSIGN TO "cliente.dat"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS WRK-TELEFONE
+               ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-REJEITOS
+               ASSIGN TO "cliente_rejeitos.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DADOS.
+       01  CLIENTE.
+           05 WRK-NOME     PIC A(15).
+           05 WRK-IDADE    PIC 9(2).
+           05 FILLER       PIC X.
+           05 WRK-EMAIL    PIC A(20).
+           05 FILLER       PIC X.
+           05 WRK-TELEFONE PIC 9(11).
+           05 FILLER       PIC X.
+           05 WRK-DATA-NASCIMENTO PIC 9(8).
+
+       FD  ARQUIVO-REJEITOS.
+       01  LINHA-REJEITO PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77  WRK-FIM-LEITURA   PIC A(3).
+       77  WRK-MOTIVO        PIC X(30) VALUE SPACES.
+       77  WRK-REGISTRO-INVALIDO PIC A(1) VALUE "N".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           OPEN INPUT DADOS.
+           OPEN OUTPUT ARQUIVO-REJEITOS.
+               PERFORM PERCORRE-ARQUIVO UNTIL WRK-FIM-LEITURA
+               EQUAL "fim".
+           CLOSE DADOS.
+           CLOSE ARQUIVO-REJEITOS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       PERCORRE-ARQUIVO.
+           READ DADOS RECORD AT END
+           MOVE "fim" TO WRK-FIM-LEITURA.
+
+           IF WRK-FIM-LEITURA NOT EQUAL "fim"
+               PERFORM VALIDA-CLIENTE
+               IF WRK-REGISTRO-INVALIDO EQUAL "S"
+                   PERFORM GRAVA-REJEITO
+               ELSE
+                   PERFORM EXIBE-CAMPO
+               END-IF
+           END-IF.
+
+       VALIDA-CLIENTE.
+           MOVE "N" TO WRK-REGISTRO-INVALIDO.
+           MOVE SPACES TO WRK-MOTIVO.
+
+           IF WRK-TELEFONE IS NOT NUMERIC
+               MOVE "S" TO WRK-REGISTRO-INVALIDO
+               MOVE "TELEFONE NAO NUMERICO" TO WRK-MOTIVO
+           END-IF.
+
+           IF WRK-EMAIL EQUAL SPACES
+               MOVE "S" TO WRK-REGISTRO-INVALIDO
+               MOVE "EMAIL EM BRANCO" TO WRK-MOTIVO
+           END-IF.
+
+       GRAVA-REJEITO.
+           MOVE SPACES TO LINHA-REJEITO.
+           STRING WRK-NOME     DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  WRK-EMAIL    DELIMITED BY SIZE
+                  " "          DELIMITED BY SIZE
+                  WRK-TELEFONE DELIMITED BY SIZE
+                  " - MOTIVO: " DELIMITED BY SIZE
+                  WRK-MOTIVO   DELIMITED BY SIZE
+               INTO LINHA-REJEITO.
+           WRITE LINHA-REJEITO.
+
+       EXIBE-CAMPO.
+           DISPLAY "Nome completo: " WRK-NOME.
+           DISPLAY "Idade: " WRK-IDADE.
+           DISPLAY "E-mail: " WRK-EMAIL.
+           DISPLAY "Telefone: " WRK-TELEFONE.
+           DISPLAY "Data de nascimento: " WRK-DATA-NASCIMENTO.
+           DISPLAY "===========================".
