@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG44.
+      *    EXTRATO NOTURNO DE LARGURA FIXA DO ARQUIVO DE FUNCIONARIOS,
+      *     PARA ENVIO AO SISTEMA DE RH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-FUNCIONARIO
+           ASSIGN TO "funcionarios.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS FUNCIONARIO-CODIGO
+           ACCESS MODE IS SEQUENTIAL.
+
+           SELECT ARQUIVO-EXTRATO-RH
+           ASSIGN TO "funcionarios_extrato_rh.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-FUNCIONARIO.
+       01  FUNCIONARIO-REGISTRO.
+           05 FUNCIONARIO-CODIGO PIC 9(4).
+           05 FUNCIONARIO-NOME PIC X(20).
+           05 FUNCIONARIO-ENDERECO PIC X(50).
+           05 FUNCIONARIO-TELEFONE PIC X(15).
+           05 FUNCIONARIO-EMAIL PIC X(30).
+           05 FUNCIONARIO-DEPARTAMENTO PIC X(15).
+           05 FUNCIONARIO-SALARIO-BASE PIC 9(6)V99.
+           05 FUNCIONARIO-DATA-ADMISSAO PIC 9(8).
+           05 FUNCIONARIO-STATUS PIC X(01).
+               88 FUNCIONARIO-ATIVO   VALUE "A".
+               88 FUNCIONARIO-INATIVO VALUE "I".
+      *    LAYOUT DE LARGURA FIXA ACORDADO COM O SISTEMA DE RH:
+      *    CODIGO(4) NOME(20) EMAIL(30) DEPARTAMENTO(15) SALARIO-BASE(8)
+      *    DATA-ADMISSAO(8) STATUS(1)  =  86 POSICOES.
+       FD  ARQUIVO-EXTRATO-RH.
+       01  EXTRATO-RH-REGISTRO.
+           05 EXT-RH-CODIGO           PIC 9(4).
+           05 EXT-RH-NOME             PIC X(20).
+           05 EXT-RH-EMAIL            PIC X(30).
+           05 EXT-RH-DEPARTAMENTO     PIC X(15).
+           05 EXT-RH-SALARIO-BASE     PIC 9(6)V99.
+           05 EXT-RH-DATA-ADMISSAO    PIC 9(8).
+           05 EXT-RH-STATUS           PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-FIM-ARQUIVO     PIC A(1) VALUE "N".
+       77  WRK-QTD-EXTRAIDOS   PIC 9(6) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       PROGRA-BEGIN.
+           OPEN INPUT ARQUIVO-FUNCIONARIO.
+           OPEN OUTPUT ARQUIVO-EXTRATO-RH.
+
+           PERFORM LE-FUNCIONARIO.
+           PERFORM SELECIONA-FUNCIONARIO UNTIL WRK-FIM-ARQUIVO EQUAL
+               "S".
+
+           DISPLAY "TOTAL DE FUNCIONARIOS EXTRAIDOS PARA O RH: "
+               WRK-QTD-EXTRAIDOS.
+
+           CLOSE ARQUIVO-FUNCIONARIO.
+           CLOSE ARQUIVO-EXTRATO-RH.
+           STOP RUN.
+
+       LE-FUNCIONARIO.
+           READ ARQUIVO-FUNCIONARIO NEXT RECORD
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       SELECIONA-FUNCIONARIO.
+           IF FUNCIONARIO-ATIVO
+               PERFORM GRAVA-EXTRATO-RH
+           END-IF.
+           PERFORM LE-FUNCIONARIO.
+
+       GRAVA-EXTRATO-RH.
+           MOVE FUNCIONARIO-CODIGO        TO EXT-RH-CODIGO.
+           MOVE FUNCIONARIO-NOME          TO EXT-RH-NOME.
+           MOVE FUNCIONARIO-EMAIL         TO EXT-RH-EMAIL.
+           MOVE FUNCIONARIO-DEPARTAMENTO  TO EXT-RH-DEPARTAMENTO.
+           MOVE FUNCIONARIO-SALARIO-BASE  TO EXT-RH-SALARIO-BASE.
+           MOVE FUNCIONARIO-DATA-ADMISSAO TO EXT-RH-DATA-ADMISSAO.
+           MOVE FUNCIONARIO-STATUS        TO EXT-RH-STATUS.
+
+           WRITE EXTRATO-RH-REGISTRO.
+           ADD 1 TO WRK-QTD-EXTRAIDOS.
