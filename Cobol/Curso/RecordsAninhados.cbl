@@ -1,35 +1,197 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-
-       01  WRK-ALUNO.
-           05 WRK-NOME  PIC A(20).
-           05 FILLER    PIC X(1).
-           05 WRK-IDADE PIC 9(2).
-           05 FILLER    PIC X(1) VALUE "|".
-           05 WRK-RA    PIC 9(7).
-           05 FILLER    PIC X.
-           05 DADOSPESSOAIS.
-               10 WRK-ENDERECO   PIC A(17).
-               10 FILLER         PIC X.
-               10 WRK-RG         PIC 9(9).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE "Lucas Kurata" TO WRK-NOME.
-           MOVE 19 TO WRK-IDADE.
-           MOVE 1800794 TO WRK-RA.
-           MOVE "Av Sousa Bandeira" TO WRK-ENDERECO.
-           MOVE 559810386 TO WRK-RG.
-.
-           DISPLAY WRK-ALUNO.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG42.
+      *    MANUTENCAO DO ARQUIVO INDEXADO DE ALUNOS, CHAVEADO PELO RA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-ALUNO
+           ASSIGN TO "alunos.dat"
+           ORGANIZATION IS INDEXED
+           RECORD KEY IS WRK-RA
+           ACCESS MODE IS DYNAMIC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ARQUIVO-ALUNO.
+       01  WRK-ALUNO.
+           05 WRK-NOME  PIC A(20).
+           05 FILLER    PIC X(1).
+           05 WRK-IDADE PIC 9(2).
+           05 FILLER    PIC X(1).
+           05 WRK-RA    PIC 9(7).
+           05 FILLER    PIC X.
+           05 DADOSPESSOAIS.
+               10 WRK-ENDERECO   PIC A(17).
+               10 FILLER         PIC X.
+               10 WRK-RG         PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+
+       77  WRK-OPCAO          PIC 9(1) VALUE ZEROS.
+       77  ALTERACAO          PIC 9(2).
+       77  WRK-INCLUSAO-OK    PIC A(1) VALUE "N".
+       77  WRK-TENTA-OUTRO    PIC A(1) VALUE SPACES.
+       77  WRK-FIM-ARQUIVO    PIC A(1) VALUE "N".
+       77  WRK-NAVEGACAO      PIC A(1) VALUE SPACES.
+       77  CONFIRMA-EXCLUSAO  PIC A(1) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+           OPEN I-O ARQUIVO-ALUNO.
+           PERFORM EXIBE-MENU-PRINCIPAL.
+           CLOSE ARQUIVO-ALUNO.
+           GO TO PROGRAM-DONE.
+
+       EXIBE-MENU-PRINCIPAL.
+           DISPLAY "=========================================".
+           DISPLAY "MANUTENCAO DO ARQUIVO DE ALUNOS".
+           DISPLAY "1 - Consultar/alterar aluno".
+           DISPLAY "2 - Incluir novo aluno".
+           DISPLAY "0 - Encerrar".
+           ACCEPT WRK-OPCAO.
+
+           IF WRK-OPCAO EQUAL 1
+               PERFORM PERCORRE-ARQUIVO
+           END-IF.
+
+           IF WRK-OPCAO EQUAL 2
+               PERFORM INCLUI-ALUNO
+           END-IF.
+
+           IF WRK-OPCAO NOT EQUAL 0
+               PERFORM EXIBE-MENU-PRINCIPAL
+           END-IF.
+
+       INCLUI-ALUNO.
+           MOVE "N" TO WRK-INCLUSAO-OK.
+           DISPLAY "Digite o nome: ".
+           ACCEPT WRK-NOME.
+           DISPLAY "Digite a idade: ".
+           ACCEPT WRK-IDADE.
+           DISPLAY "Digite o endereco: ".
+           ACCEPT WRK-ENDERECO.
+           DISPLAY "Digite o RG: ".
+           ACCEPT WRK-RG.
+
+           PERFORM GRAVA-ALUNO UNTIL WRK-INCLUSAO-OK EQUAL "S".
+
+       GRAVA-ALUNO.
+           DISPLAY "Digite o RA do novo aluno: ".
+           ACCEPT WRK-RA.
+
+           WRITE WRK-ALUNO
+               INVALID KEY
+                   DISPLAY "RA " WRK-RA
+                       " JA CADASTRADO - DIGITE OUTRO RA."
+                   DISPLAY "Deseja desistir da inclusao? (S/N)"
+                   ACCEPT WRK-TENTA-OUTRO
+                   IF WRK-TENTA-OUTRO EQUAL "S"
+                       MOVE "S" TO WRK-INCLUSAO-OK
+                   END-IF
+               NOT INVALID KEY
+                   MOVE "S" TO WRK-INCLUSAO-OK
+           END-WRITE.
+
+       PERCORRE-ARQUIVO.
+           MOVE "N" TO WRK-FIM-ARQUIVO.
+           PERFORM LE-PROXIMO-ALUNO.
+           PERFORM EXIBE-CAMPOS UNTIL WRK-FIM-ARQUIVO EQUAL "S".
+
+       LE-PROXIMO-ALUNO.
+           READ ARQUIVO-ALUNO NEXT RECORD
+               AT END
+                   DISPLAY "FIM DO ARQUIVO DE ALUNOS."
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+           END-READ.
+
+       LE-ANTERIOR-ALUNO.
+           READ ARQUIVO-ALUNO PREVIOUS RECORD
+               AT END
+                   DISPLAY "INICIO DO ARQUIVO DE ALUNOS."
+           END-READ.
+
+       EXIBE-CAMPOS.
+           DISPLAY WRK-RA.
+           DISPLAY WRK-NOME.
+           DISPLAY WRK-IDADE.
+           DISPLAY WRK-ENDERECO.
+           DISPLAY WRK-RG.
+
+           DISPLAY "====================".
+           DISPLAY "N-Proximo  P-Anterior  S-Alterar  0-Sair".
+           ACCEPT WRK-NAVEGACAO.
+
+           IF WRK-NAVEGACAO EQUAL "N" OR WRK-NAVEGACAO EQUAL "n"
+               PERFORM LE-PROXIMO-ALUNO
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "P" OR WRK-NAVEGACAO EQUAL "p"
+               PERFORM LE-ANTERIOR-ALUNO
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "S" OR WRK-NAVEGACAO EQUAL "s"
+               PERFORM REALIZA-ALTERACAO
+           END-IF.
+
+           IF WRK-NAVEGACAO EQUAL "0"
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       REALIZA-ALTERACAO.
+           DISPLAY "1-NOME  2-IDADE  3-ENDERECO  4-RG".
+           DISPLAY "5-EXCLUIR ALUNO".
+           DISPLAY " ".
+           DISPLAY "Campo a alterar? (1-4/5 exclui/0 sai)".
+           ACCEPT ALTERACAO.
+
+           IF ALTERACAO EQUAL 1 OR ALTERACAO EQUAL 2 OR ALTERACAO
+               EQUAL 3 OR ALTERACAO EQUAL 4
+               PERFORM REALIZA-PERGUNTA.
+
+           IF ALTERACAO EQUAL 5
+               PERFORM EXCLUI-ALUNO.
+
+       EXCLUI-ALUNO.
+           DISPLAY "Confirma a exclusao de " WRK-RA
+               " - " WRK-NOME " ? (S/N)".
+           ACCEPT CONFIRMA-EXCLUSAO.
+
+           IF CONFIRMA-EXCLUSAO EQUAL "S" OR CONFIRMA-EXCLUSAO
+               EQUAL "s"
+               DELETE ARQUIVO-ALUNO RECORD
+               DISPLAY "ALUNO EXCLUIDO DO ARQUIVO."
+               MOVE "S" TO WRK-FIM-ARQUIVO
+           END-IF.
+
+       REALIZA-PERGUNTA.
+           IF ALTERACAO EQUAL 1
+               DISPLAY "Digite o novo nome: "
+               ACCEPT WRK-NOME
+           END-IF.
+
+           IF ALTERACAO EQUAL 2
+               DISPLAY "Digite a nova idade: "
+               ACCEPT WRK-IDADE
+           END-IF.
+
+           IF ALTERACAO EQUAL 3
+               DISPLAY "Digite o novo endereco: "
+               ACCEPT WRK-ENDERECO
+           END-IF.
+
+           IF ALTERACAO EQUAL 4
+               DISPLAY "Digite o novo RG: "
+               ACCEPT WRK-RG
+           END-IF.
+
+           REWRITE WRK-ALUNO.
+
+       PROGRAM-DONE.
+           STOP RUN.
