@@ -0,0 +1,18 @@
+      *================================================================*
+      * CABECALHO-RODAPE.CPY                                            *
+      * CAMPOS PADRAO DE CABECALHO E RODAPE PARA OS RELATORIOS GERADOS  *
+      * EM ARQUIVO LINE SEQUENTIAL.                                     *
+      *                                                                 *
+      * O PROGRAMA QUE COPIAR DEVE PREENCHER CAB-ROD-TITULO (E, SE      *
+      * QUISER, CAB-ROD-DATA-EMISSAO VIA ACCEPT FROM DATE) ANTES DE      *
+      * MONTAR A LINHA DE CABECALHO, E CAB-ROD-TOTAL-LINHAS ANTES DE     *
+      * MONTAR A LINHA DE RODAPE.                                       *
+      *================================================================*
+       01  CAB-ROD-CABECALHO.
+           05 CAB-ROD-TITULO         PIC X(50) VALUE SPACES.
+           05 CAB-ROD-DATA-EMISSAO   PIC 9(8) VALUE ZEROS.
+           05 CAB-ROD-PAGINA         PIC 9(4) VALUE ZEROS.
+
+       01  CAB-ROD-RODAPE.
+           05 CAB-ROD-TOTAL-LINHAS   PIC 9(6) VALUE ZEROS.
+           05 CAB-ROD-MENSAGEM-FIM   PIC X(20) VALUE "FIM DO RELATORIO".
